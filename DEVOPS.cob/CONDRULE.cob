@@ -0,0 +1,158 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CONDRULE.
+000030 AUTHOR. KAT RONDINA.
+000040 INSTALLATION. DEVOPS4ZOS.
+000050 DATE-WRITTEN. 08/09/2026.
+000060 DATE-COMPILED.
+000070*--------------------------------------------------------------*
+000080*  CONDRULE is a data-driven companion to CONDITIONS.  Where   *
+000090*  CONDITIONS hardwires one VOWEL/CONSONANT/DIGIT/VALID-        *
+000100*  CHARACTER rule set, CONDRULE looks up the legal-character    *
+000110*  set for a caller-supplied field type (NAME, ADDRESS,         *
+000120*  NUMERIC-ID, ...) in the CONDTAB rules table and tests a      *
+000130*  single character against it.  Adding a new field type is a  *
+000140*  table entry here, not a copy of a whole program.             *
+000150*--------------------------------------------------------------*
+000160*  MODIFICATION HISTORY                                        *
+000170*    08/09/2026  KR   Original program.                        *
+000175*    08/09/2026  KR   Added extended/international letters to  *
+000176*                     the NAME and ADDRESS legal-character sets *
+000177*                     for cross-border feeds (see CONDTAB).     *
+000178*    08/09/2026  KR   Code review fix: dropped the stale early   *
+000179*                     CTB-LEGAL-CHAR-COUNT MOVEs for NAME and    *
+000180*                     ADDRESS that the extended-letter ranges    *
+000181*                     immediately superseded.                    *
+000182*--------------------------------------------------------------*
+000190
+000200 ENVIRONMENT DIVISION.
+000210 CONFIGURATION SECTION.
+000220 SOURCE-COMPUTER. IBM-Z15.
+000230 OBJECT-COMPUTER. IBM-Z15.
+000240
+000250 DATA DIVISION.
+000260 WORKING-STORAGE SECTION.
+000270 COPY CONDTAB.
+000280
+000290 77  CTB-TYPE-FOUND-SW             PIC X(01) VALUE "N".
+000300     88 CTB-TYPE-FOUND                 VALUE "Y".
+000310 77  CTB-CHAR-OCCURS-COUNT         PIC 9(03) COMP VALUE ZERO.
+000320
+000330 LINKAGE SECTION.
+000340*--------------------------------------------------------------*
+000350*  CTL-FIELD-TYPE  - which rules-table entry to apply.          *
+000360*  CTL-CHAR-PARM   - the character to be validated.             *
+000370*  CTL-VALID-FLAG  - Y/N: is the character legal for the type?  *
+000380*                    Returned as N when the field type is not   *
+000390*                    found in the table, since an unrecognized  *
+000400*                    type cannot be validated.                  *
+000410*--------------------------------------------------------------*
+000420 01  CTL-FIELD-TYPE                PIC X(10).
+000430 01  CTL-CHAR-PARM                 PIC X(01).
+000440 01  CTL-VALID-FLAG                PIC X(01).
+000450     88 CTL-VALID                      VALUE "Y".
+000460     88 CTL-INVALID                    VALUE "N".
+000470
+000480 PROCEDURE DIVISION USING CTL-FIELD-TYPE
+000490                         CTL-CHAR-PARM
+000500                         CTL-VALID-FLAG.
+000510*================================================================*
+000520 0000-MAINLINE.
+000530*================================================================*
+000540     IF NOT CTB-TABLE-BUILT
+000550         PERFORM 0100-BUILD-RULES-TABLE THRU 0100-EXIT
+000560         MOVE "Y" TO CTB-TABLE-BUILT-SW
+000570     END-IF.
+000580     PERFORM 1000-VALIDATE-CHARACTER THRU 1000-EXIT.
+000590     GOBACK.
+000600
+000610*================================================================*
+000620 0100-BUILD-RULES-TABLE.
+000630*================================================================*
+000640     MOVE "NAME" TO CTB-FIELD-TYPE (1).
+000651     MOVE "ABCDEFGHIJKLMNOPQRSTUVWXYZ" TO
+000652         CTB-LEGAL-CHARS (1) (1:26).
+000653     MOVE "abcdefghijklmnopqrstuvwxyz" TO
+000654         CTB-LEGAL-CHARS (1) (27:26).
+000655     MOVE " " TO CTB-LEGAL-CHARS (1) (53:1).
+000656     MOVE "'" TO CTB-LEGAL-CHARS (1) (54:1).
+000657     MOVE "-" TO CTB-LEGAL-CHARS (1) (55:1).
+000658*    Extended/international letters - accented names on        *
+000659*    cross-border feeds (see CONDITIONS EXTENDEDLETTER).        *
+000661     MOVE X"C0C1C2C3C4C5C6C7C8C9" TO
+000662         CTB-LEGAL-CHARS (1) (56:10).
+000663     MOVE X"CACBCCCDCECFD0D1D2D3" TO
+000664         CTB-LEGAL-CHARS (1) (66:10).
+000665     MOVE X"D4D5D6D8D9DADBDCDDDE" TO
+000666         CTB-LEGAL-CHARS (1) (76:10).
+000667     MOVE X"DFE0E1E2E3E4E5E6E7E8" TO
+000668         CTB-LEGAL-CHARS (1) (86:10).
+000669     MOVE X"E9EAEBECEDEEEFF0F1F2" TO
+000670         CTB-LEGAL-CHARS (1) (96:10).
+000671     MOVE X"F3F4F5F6F8F9FAFBFCFD" TO
+000672         CTB-LEGAL-CHARS (1) (106:10).
+000673     MOVE X"FEFF" TO CTB-LEGAL-CHARS (1) (116:2).
+000674     MOVE 117 TO CTB-LEGAL-CHAR-COUNT (1).
+000660
+000690     MOVE "ADDRESS" TO CTB-FIELD-TYPE (2).
+000701     MOVE "ABCDEFGHIJKLMNOPQRSTUVWXYZ" TO
+000702         CTB-LEGAL-CHARS (2) (1:26).
+000703     MOVE "abcdefghijklmnopqrstuvwxyz" TO
+000704         CTB-LEGAL-CHARS (2) (27:26).
+000705     MOVE "0123456789" TO CTB-LEGAL-CHARS (2) (53:10).
+000706     MOVE " " TO CTB-LEGAL-CHARS (2) (63:1).
+000707     MOVE "." TO CTB-LEGAL-CHARS (2) (64:1).
+000708     MOVE "," TO CTB-LEGAL-CHARS (2) (65:1).
+000709     MOVE "-" TO CTB-LEGAL-CHARS (2) (66:1).
+000709     MOVE "#" TO CTB-LEGAL-CHARS (2) (67:1).
+000718*    Extended/international letters - accented street and       *
+000719*    city names on cross-border feeds (see CONDITIONS            *
+000720*    EXTENDEDLETTER).                                            *
+000721     MOVE X"C0C1C2C3C4C5C6C7C8C9" TO
+000722         CTB-LEGAL-CHARS (2) (68:10).
+000723     MOVE X"CACBCCCDCECFD0D1D2D3" TO
+000724         CTB-LEGAL-CHARS (2) (78:10).
+000725     MOVE X"D4D5D6D8D9DADBDCDDDE" TO
+000726         CTB-LEGAL-CHARS (2) (88:10).
+000727     MOVE X"DFE0E1E2E3E4E5E6E7E8" TO
+000728         CTB-LEGAL-CHARS (2) (98:10).
+000729     MOVE X"E9EAEBECEDEEEFF0F1F2" TO
+000730         CTB-LEGAL-CHARS (2) (108:10).
+000731     MOVE X"F3F4F5F6F8F9FAFBFCFD" TO
+000732         CTB-LEGAL-CHARS (2) (118:10).
+000733     MOVE X"FEFF" TO CTB-LEGAL-CHARS (2) (128:2).
+000734     MOVE 129 TO CTB-LEGAL-CHAR-COUNT (2).
+000730
+000740     MOVE "NUMERIC-ID" TO CTB-FIELD-TYPE (3).
+000750     MOVE 11 TO CTB-LEGAL-CHAR-COUNT (3).
+000751     MOVE "0123456789" TO CTB-LEGAL-CHARS (3) (1:10).
+000752     MOVE "-" TO CTB-LEGAL-CHARS (3) (11:1).
+000770 0100-EXIT.
+000780     EXIT.
+000790
+000800*================================================================*
+000810 1000-VALIDATE-CHARACTER.
+000820*================================================================*
+000830     MOVE "N" TO CTB-TYPE-FOUND-SW.
+000840     SET CTB-ENTRY-IDX TO 1.
+000850     SEARCH CTB-RULE-ENTRY
+000860         AT END
+000870             CONTINUE
+000880         WHEN CTB-FIELD-TYPE (CTB-ENTRY-IDX) = CTL-FIELD-TYPE
+000890             MOVE "Y" TO CTB-TYPE-FOUND-SW
+000900     END-SEARCH.
+000910
+000920     IF NOT CTB-TYPE-FOUND
+000930         MOVE "N" TO CTL-VALID-FLAG
+000940     ELSE
+000950         MOVE ZERO TO CTB-CHAR-OCCURS-COUNT
+000960         INSPECT CTB-LEGAL-CHARS (CTB-ENTRY-IDX)
+000970             (1:CTB-LEGAL-CHAR-COUNT (CTB-ENTRY-IDX))
+000980             TALLYING CTB-CHAR-OCCURS-COUNT FOR ALL CTL-CHAR-PARM
+000990         IF CTB-CHAR-OCCURS-COUNT > ZERO
+001000             MOVE "Y" TO CTL-VALID-FLAG
+001010         ELSE
+001020             MOVE "N" TO CTL-VALID-FLAG
+001030         END-IF
+001040     END-IF.
+001050 1000-EXIT.
+001060     EXIT.
