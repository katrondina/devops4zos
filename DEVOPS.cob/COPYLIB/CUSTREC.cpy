@@ -0,0 +1,17 @@
+000010*--------------------------------------------------------------*
+000020*  CUSTREC   -  Customer master record layout used by          *
+000030*               CUSTQUAL's full-record data-quality report.    *
+000040*--------------------------------------------------------------*
+000050*    08/09/2026  KR   Original copybook for CUSTQUAL.         *
+000060*--------------------------------------------------------------*
+000070 01  CUS-CUSTOMER-RECORD.
+000080     05 CUS-CUSTOMER-ID            PIC X(10).
+000090     05 CUS-CUSTOMER-NAME          PIC X(30).
+000100     05 CUS-ADDRESS-LINE           PIC X(30).
+000110     05 CUS-CITY                   PIC X(15).
+000120     05 CUS-STATE                  PIC X(02).
+000130     05 CUS-ZIP-CODE               PIC X(08).
+000140     05 FILLER                     PIC X(05).
+000150
+000160 01  CUS-CUSTOMER-RECORD-R REDEFINES CUS-CUSTOMER-RECORD.
+000170     05 CUS-RECORD-TEXT            PIC X(100).
