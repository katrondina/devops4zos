@@ -0,0 +1,17 @@
+000010*--------------------------------------------------------------*
+000020*  CONDREC   -  Input record layout for the character-        *
+000030*               validation file (CONDRVR and friends).        *
+000040*                                                              *
+000050*  CDR-FIELD-TYPE tells the rules table (see CONDTAB) which    *
+000060*  legal-character set applies to CDR-VALIDATE-FIELD.         *
+000070*--------------------------------------------------------------*
+000080*    08/09/2026  KR   Original copybook for CONDRVR.          *
+000090*--------------------------------------------------------------*
+000100 01  CDR-INPUT-RECORD.
+000110     05 CDR-RECORD-KEY             PIC X(10).
+000120     05 CDR-FIELD-TYPE             PIC X(10).
+000130         88 CDR-TYPE-NAME              VALUE "NAME".
+000140         88 CDR-TYPE-ADDRESS           VALUE "ADDRESS".
+000150         88 CDR-TYPE-NUMERIC-ID        VALUE "NUMERIC-ID".
+000160     05 CDR-VALIDATE-FIELD         PIC X(30).
+000170     05 FILLER                     PIC X(30).
