@@ -0,0 +1,36 @@
+000010*--------------------------------------------------------------*
+000020*  CONDVSM   -  VSAM KSDS record for the character-validation  *
+000030*               trend history.  One record is kept per field   *
+000040*               name per run date so CONDTRND can pull a       *
+000050*               trend report over the last N runs and show     *
+000060*               whether data quality is improving or getting   *
+000070*               worse over time.                                *
+000080*                                                                *
+000090*  CVS-TREND-KEY is FIELD-NAME followed by RUN-DATE so that a   *
+000100*  START on FIELD-NAME and a sequential READ NEXT walks one     *
+000110*  field's history in date order.                                *
+000120*--------------------------------------------------------------*
+000130*    08/09/2026  KR   Original copybook for CONDTRND history. *
+000135*    08/09/2026  KR   Added CVS-EXTENDED-COUNT so a field's      *
+000136*                     extended/international letter count is     *
+000137*                     trended too, instead of being folded into  *
+000138*                     CVS-OTHER-COUNT.                           *
+000141*    08/09/2026  KR   Code review fix: CVS-REJECT-COUNT was      *
+000142*                     always MOVEd ZERO - CUSTQUAL has no        *
+000143*                     concept of a reject (that's a CONDRVR/     *
+000144*                     REJFILE idea), so the field was dead       *
+000145*                     weight that misleadingly read zero on      *
+000146*                     every run.  Removed; FILLER grew to keep   *
+000147*                     the record the same overall length.        *
+000140*--------------------------------------------------------------*
+000150 01  CVS-TREND-RECORD.
+000160     05 CVS-TREND-KEY.
+000170         10 CVS-FIELD-NAME        PIC X(10).
+000180         10 CVS-RUN-DATE          PIC 9(08).
+000190     05 CVS-VOWEL-COUNT           PIC 9(07).
+000200     05 CVS-CONSONANT-COUNT       PIC 9(07).
+000210     05 CVS-DIGIT-COUNT           PIC 9(07).
+000215     05 CVS-EXTENDED-COUNT        PIC 9(07).
+000220     05 CVS-OTHER-COUNT           PIC 9(07).
+000230     05 CVS-INVALID-CHAR-COUNT    PIC 9(07).
+000250     05 FILLER                    PIC X(15).
