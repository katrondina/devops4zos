@@ -0,0 +1,23 @@
+000010*--------------------------------------------------------------*
+000020*  CONDHST   -  Prior-run totals used by CONDRVR's end-of-run *
+000030*               control-total and reconciliation report.  One  *
+000040*               record holds the most recent run's counts so   *
+000050*               the next run can be compared against it.       *
+000060*--------------------------------------------------------------*
+000070*    08/09/2026  KR   Original copybook for CONDRVR history.  *
+000075*    08/09/2026  KR   Added CHS-EXTENDED-COUNT to match the     *
+000076*                     extended/international letter count added *
+000077*                     to CONDRVR.                                *
+000080*--------------------------------------------------------------*
+000090 01  CHS-HISTORY-RECORD.
+000100     05 CHS-RUN-DATE               PIC 9(08).
+000110     05 CHS-RECORD-COUNT           PIC 9(07).
+000120     05 CHS-VOWEL-COUNT            PIC 9(07).
+000130     05 CHS-CONSONANT-COUNT        PIC 9(07).
+000140     05 CHS-DIGIT-COUNT            PIC 9(07).
+000145     05 CHS-EXTENDED-COUNT         PIC 9(07).
+000150     05 CHS-OTHER-COUNT            PIC 9(07).
+000160     05 CHS-INVALID-CHAR-COUNT     PIC 9(07).
+000170     05 CHS-INVALID-RECORD-COUNT   PIC 9(07).
+000180     05 CHS-REJECT-COUNT           PIC 9(07).
+000190     05 FILLER                     PIC X(10).
