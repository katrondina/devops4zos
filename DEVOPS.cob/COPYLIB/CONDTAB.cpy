@@ -0,0 +1,25 @@
+000010*--------------------------------------------------------------*
+000020*  CONDTAB   -  Data-driven character-validation rules table,  *
+000030*               keyed by field-type (NAME, ADDRESS,            *
+000040*               NUMERIC-ID, ...).  CTB-LEGAL-CHARS holds every  *
+000050*               character that is legal for that field type;   *
+000060*               CTB-LEGAL-CHAR-COUNT is how many of those 140   *
+000070*               bytes are significant (the rest is padding).   *
+000075*               Widened from 72 to 140 bytes so NAME and        *
+000076*               ADDRESS can also carry the extended/Latin-1     *
+000077*               accented letters used on cross-border feeds.    *
+000080*               Add a field type here, not a new program, when *
+000090*               the shop takes on a new kind of field to check. *
+000100*--------------------------------------------------------------*
+000110*    08/09/2026  KR   Original copybook - built by CONDRULE.  *
+000115*    08/09/2026  KR   Widened CTB-LEGAL-CHARS for extended/    *
+000116*                     international letters.                  *
+000120*--------------------------------------------------------------*
+000130 01  CTB-RULE-TABLE.
+000140     05 CTB-RULE-ENTRY OCCURS 3 TIMES INDEXED BY CTB-ENTRY-IDX.
+000150         10 CTB-FIELD-TYPE        PIC X(10).
+000160         10 CTB-LEGAL-CHAR-COUNT  PIC 9(03).
+000170         10 CTB-LEGAL-CHARS       PIC X(140).
+000180
+000190 01  CTB-TABLE-BUILT-SW            PIC X(01) VALUE "N".
+000200     88 CTB-TABLE-BUILT               VALUE "Y".
