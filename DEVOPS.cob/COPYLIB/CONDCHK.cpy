@@ -0,0 +1,40 @@
+000010*--------------------------------------------------------------*
+000020*  CONDCHK   -  Checkpoint record for the CONDRVR restart      *
+000030*               facility.  A record is written every N input   *
+000040*               records so that, if the job abends partway     *
+000050*               through the run, operations can restart from   *
+000060*               the last checkpoint key and running counts      *
+000070*               instead of reprocessing the whole file.         *
+000080*--------------------------------------------------------------*
+000090*    08/09/2026  KR   Original copybook for CONDRVR restart.  *
+000095*    08/09/2026  KR   Added CDK-EXTENDED-COUNT so the extended/ *
+000096*                     international letter count survives a     *
+000097*                     restart like the other counters.           *
+000098*    08/09/2026  KR   Code review fixes: added                   *
+000099*                     CDK-RULE-VIOLATION-COUNT so the CONDTAB    *
+000099*                     rule-violation tally also survives a       *
+000099*                     restart, and CDK-RUN-COMPLETE-SW so a      *
+000099*                     clean completion can be told apart from an *
+000099*                     abend - only the trailer record written at *
+000099*                     end of run sets it to "Y", so a restart    *
+000099*                     check that finds it on the last record in  *
+000099*                     CHKFILE knows last night finished cleanly  *
+000099*                     and resets for today instead of replaying  *
+000099*                     the old run as a restart.                  *
+000100*--------------------------------------------------------------*
+000110 01  CDK-CHECKPOINT-RECORD.
+000120     05 CDK-LAST-KEY               PIC X(10).
+000130     05 CDK-RECORD-COUNT           PIC 9(07).
+000140     05 CDK-VOWEL-COUNT            PIC 9(07).
+000150     05 CDK-CONSONANT-COUNT        PIC 9(07).
+000160     05 CDK-DIGIT-COUNT            PIC 9(07).
+000165     05 CDK-EXTENDED-COUNT         PIC 9(07).
+000170     05 CDK-OTHER-COUNT            PIC 9(07).
+000180     05 CDK-INVALID-CHAR-COUNT     PIC 9(07).
+000190     05 CDK-INVALID-RECORD-COUNT   PIC 9(07).
+000200     05 CDK-REJECT-COUNT           PIC 9(07).
+000202     05 CDK-RULE-VIOLATION-COUNT   PIC 9(07).
+000204     05 CDK-RUN-COMPLETE-SW        PIC X(01).
+000206         88 CDK-RUN-COMPLETE           VALUE "Y".
+000208         88 CDK-RUN-INCOMPLETE         VALUE "N".
+000210     05 FILLER                     PIC X(06).
