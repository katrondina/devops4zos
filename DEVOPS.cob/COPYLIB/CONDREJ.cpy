@@ -0,0 +1,17 @@
+000010*--------------------------------------------------------------*
+000020*  CONDREJ   -  Reject/suspense record layout.  One record is *
+000030*               written for every character that fails the    *
+000040*               VALIDCHARACTER condition, giving the data-     *
+000050*               entry team a concrete worklist instead of a    *
+000060*               bare summary count.                            *
+000070*--------------------------------------------------------------*
+000080*    08/09/2026  KR   Original copybook for CONDRVR rejects.  *
+000090*--------------------------------------------------------------*
+000100 01  CDJ-REJECT-RECORD.
+000110     05 CDJ-RECORD-KEY             PIC X(10).
+000120     05 CDJ-FIELD-TYPE             PIC X(10).
+000130     05 CDJ-CHAR-POSITION          PIC 9(02).
+000140     05 CDJ-OFFENDING-CHAR         PIC X(01).
+000150     05 CDJ-REASON-CODE            PIC X(04).
+000160         88 CDJ-REASON-INVALID-CHAR    VALUE "INVC".
+000170     05 FILLER                     PIC X(53).
