@@ -0,0 +1,33 @@
+//CUSTTRND JOB (ACCTNO),'CUSTOMER DATA QUALITY',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//*  CUSTTRND - NIGHTLY CUSTOMER-MASTER DATA-QUALITY JOB STREAM.  *
+//*                                                                *
+//*  STEP QUALITY - RUNS CUSTQUAL AGAINST THE CUSTOMER MASTER,    *
+//*                 PRINTING THE PER-FIELD QUALITY REPORT AND     *
+//*                 ADDING TODAY'S STATS TO TRNDFILE.             *
+//*  STEP TREND   - RUNS CONDTRND TO PRINT THE TREND HISTORY FOR  *
+//*                 ONE FIELD, NAMED BY PARM (DEFAULTS TO          *
+//*                 CUSTOMER-NAME).  ONLY RUNS IF QUALITY ENDED    *
+//*                 CLEAN.                                         *
+//*                                                                *
+//*  TRNDFILE IS A VSAM KSDS AND MUST ALREADY BE DEFINED BY        *
+//*  CUSTALOC BEFORE THIS JOB EVER RUNS.                           *
+//*--------------------------------------------------------------*
+//*    08/09/2026  KR   ORIGINAL JOB STREAM.                      *
+//*--------------------------------------------------------------*
+//*
+//QUALITY  EXEC PGM=CUSTQUAL,REGION=0M
+//STEPLIB  DD DSN=DEVOPS.COND.LOADLIB,DISP=SHR
+//CUSTFILE DD DSN=DEVOPS.CUST.MASTER,DISP=SHR
+//RPTFILE  DD SYSOUT=*
+//TRNDFILE DD DSN=DEVOPS.CUST.TRNDHIST,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//TREND    EXEC PGM=CONDTRND,PARM='CUSTOMER-N',REGION=0M,
+//            COND=(0,NE,QUALITY)
+//STEPLIB  DD DSN=DEVOPS.COND.LOADLIB,DISP=SHR
+//TRNDFILE DD DSN=DEVOPS.CUST.TRNDHIST,DISP=SHR
+//RPTFILE  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//
