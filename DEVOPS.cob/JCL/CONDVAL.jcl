@@ -0,0 +1,92 @@
+//CONDVAL  JOB (ACCTNO),'CHAR VALIDATION',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//*  CONDVAL - NIGHTLY CHARACTER-VALIDATION JOB STREAM.            *
+//*                                                                *
+//*  STEP VALIDATE - RUNS CONDRVR AGAINST THE DAILY INPUT FEED,    *
+//*                   CLASSIFYING EACH CHARACTER AND WRITING THE   *
+//*                   REJECT, CHECKPOINT, HISTORY AND REPORT FILES.*
+//*  STEP DELSORT  - CLEARS OUT LAST NIGHT'S SORTED REJECT FILE SO *
+//*                   SORTREJ CAN ALLOCATE A FRESH COPY BELOW.     *
+//*  STEP SORTREJ  - SORTS THE REJECT/SUSPENSE FILE INTO RECORD-   *
+//*                   KEY SEQUENCE FOR THE DATA-ENTRY WORKLIST.    *
+//*  STEP REPORT   - COPIES THE VALIDATION SUMMARY TO SYSOUT.      *
+//*                                                                *
+//*  DELSORT, SORTREJ AND REPORT ARE BYPASSED IF VALIDATE ENDS     *
+//*  WITH A HARD FAILURE (RC=8); A VOLUME-SPIKE WARNING (RC=4)     *
+//*  STILL LETS THE WORKLIST GET SORTED AND PRINTED.               *
+//*--------------------------------------------------------------*
+//*    08/09/2026  KR   ORIGINAL JOB STREAM.                       *
+//*    08/09/2026  KR   REJFILE NOW DISP=(MOD,CATLG,CATLG) SO A    *
+//*                      RESTARTED RUN EXTENDS THE SAME REJECT      *
+//*                      DATASET INSTEAD OF LOSING IT TO A FRESH     *
+//*                      NEW/CATLG ALLOCATION.                       *
+//*    08/09/2026  KR   CODE REVIEW FIXES: ADDED STEP DELSORT TO    *
+//*                      DELETE DEVOPS.COND.REJECTS.SORTED BEFORE    *
+//*                      SORTREJ RUNS, SINCE SORTOUT'S NEW/CATLG     *
+//*                      ALLOCATION WAS ABENDING THE SECOND NIGHT    *
+//*                      IT FOUND THAT DATASET ALREADY CATALOGED;    *
+//*                      AND CHANGED THE VALIDATE COND TEST ON      *
+//*                      DELSORT/SORTREJ/REPORT FROM (0,NE,VALIDATE) *
+//*                      TO (8,LE,VALIDATE) SO A RETURN CODE OF 4    *
+//*                      (VOLUME-SPIKE WARNING) NO LONGER BYPASSES   *
+//*                      THE SORT AND REPORT STEPS - ONLY AN ACTUAL  *
+//*                      RC=8 FAILURE DOES.                          *
+//*    08/09/2026  KR   CODE REVIEW FIXES: (8,LE,VALIDATE) TESTED    *
+//*                      TRUE FOR RC 0, 4 AND 8 - BYPASSING ON EVERY *
+//*                      CLEAN OR WARNING RUN INSTEAD OF ONLY ON     *
+//*                      FAILURE.  CHANGED LE TO GE ON DELSORT,      *
+//*                      SORTREJ AND REPORT SO THE TEST NOW READS    *
+//*                      VALIDATE'S RC >= 8.  ALSO CORRECTED         *
+//*                      CHKFILE AND HSTFILE LRECL/BLKSIZE, WHICH    *
+//*                      STILL SHOWED THE ORIGINAL 80-BYTE VALUES    *
+//*                      FROM BEFORE CDK-CHECKPOINT-RECORD (87       *
+//*                      BYTES) AND CHS-HISTORY-RECORD (81 BYTES)    *
+//*                      GREW PAST THAT - CHKFILE IS NOW LRECL=87/   *
+//*                      BLKSIZE=8004 AND HSTFILE IS LRECL=81/       *
+//*                      BLKSIZE=7938.                                *
+//*--------------------------------------------------------------*
+//*
+//VALIDATE EXEC PGM=CONDRVR,REGION=0M
+//STEPLIB  DD DSN=DEVOPS.COND.LOADLIB,DISP=SHR
+//INFILE   DD DSN=DEVOPS.DAILY.FEED,DISP=SHR
+//RPTFILE  DD DSN=&&RPTDATA,DISP=(NEW,PASS,DELETE),
+//            UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//REJFILE  DD DSN=DEVOPS.COND.REJECTS,
+//            DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//CHKFILE  DD DSN=DEVOPS.COND.CHECKPT,
+//            DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(CYL,(1,1)),
+//            DCB=(RECFM=FB,LRECL=87,BLKSIZE=8004)
+//HSTFILE  DD DSN=DEVOPS.COND.RUNHIST,
+//            DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(CYL,(1,1)),
+//            DCB=(RECFM=FB,LRECL=81,BLKSIZE=7938)
+//SYSOUT   DD SYSOUT=*
+//*
+//DELSORT  EXEC PGM=IEFBR14,COND=(8,GE,VALIDATE)
+//DD1      DD DSN=DEVOPS.COND.REJECTS.SORTED,
+//            DISP=(MOD,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,0)
+//*
+//SORTREJ  EXEC PGM=SORT,REGION=0M,COND=(8,GE,VALIDATE)
+//SORTIN   DD DSN=DEVOPS.COND.REJECTS,DISP=SHR
+//SORTOUT  DD DSN=DEVOPS.COND.REJECTS.SORTED,
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSIN    DD *
+  SORT FIELDS=(1,10,CH,A)
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//REPORT   EXEC PGM=IEBGENER,REGION=0M,
+//            COND=((8,GE,VALIDATE),(0,NE,SORTREJ))
+//SYSUT1   DD DSN=&&RPTDATA,DISP=(OLD,PASS)
+//SYSUT2   DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSPRINT DD SYSOUT=*
+//
