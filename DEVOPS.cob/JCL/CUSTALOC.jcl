@@ -0,0 +1,29 @@
+//CUSTALOC JOB (ACCTNO),'DEFINE TRNDFILE CLUSTER',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  CUSTALOC - ONE-TIME VSAM ALLOCATION FOR CUSTQUAL'S TRNDFILE. *
+//*                                                                *
+//*  DEFINEs THE KSDS CLUSTER CUSTQUAL/CONDTRND OPEN AS TRNDFILE.  *
+//*  COBOL'S OPEN OUTPUT CANNOT CREATE A VSAM CLUSTER, SO THIS     *
+//*  MUST RUN ONCE, BEFORE THE FIRST CUSTTRND EXECUTION, AND       *
+//*  NEVER AGAIN - RERUNNING IT WOULD DELETE ALL TREND HISTORY.    *
+//*  RECORDSIZE/KEYS MATCH CVS-TREND-RECORD/CVS-TREND-KEY IN THE   *
+//*  CONDVSM COPYBOOK.                                             *
+//*--------------------------------------------------------------*
+//*    08/09/2026  KR   ORIGINAL ALLOCATION JOB.                  *
+//*--------------------------------------------------------------*
+//*
+//DEFINE   EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE CLUSTER (NAME(DEVOPS.CUST.TRNDHIST)            -
+         INDEXED                                         -
+         RECORDSIZE(75 75)                                -
+         KEYS(18 0)                                         -
+         FREESPACE(10 10)                                    -
+         VOLUMES(SYSDA)                                        -
+         TRACKS(5 5))                                           -
+         DATA  (NAME(DEVOPS.CUST.TRNDHIST.DATA))                -
+         INDEX (NAME(DEVOPS.CUST.TRNDHIST.INDEX))
+/*
+//
