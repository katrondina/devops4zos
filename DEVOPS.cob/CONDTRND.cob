@@ -0,0 +1,214 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CONDTRND.
+000030 AUTHOR. KAT RONDINA.
+000040 INSTALLATION. DEVOPS4ZOS.
+000050 DATE-WRITTEN. 08/09/2026.
+000060 DATE-COMPILED.
+000070*--------------------------------------------------------------*
+000080*  CONDTRND prints a trend report from the VSAM KSDS history   *
+000090*  of validation run statistics (see CONDVSM).  It STARTs on    *
+000100*  a field name's most recent run and READs PREVIOUS back       *
+000110*  through up to CTR-MAX-RUNS-TO-PRINT runs, then prints that    *
+000120*  history forward in date order, letting the shop see whether  *
+000130*  data quality is improving or getting worse over the most     *
+000140*  recent runs instead of the field's oldest ones.               *
+000150*--------------------------------------------------------------*
+000160*  MODIFICATION HISTORY                                        *
+000170*    08/09/2026  KR   Original program.                        *
+000175*    08/09/2026  KR   Code review fix: the target field name is *
+000176*                     now taken from the EXEC PARM, e.g.         *
+000177*                     PARM='ADDRESS-LI', instead of being        *
+000178*                     hardcoded to CUSTOMER-NAME - the job can   *
+000179*                     now trend any field CUSTQUAL writes to     *
+000180*                     TRNDFILE, not just one.  CUSTOMER-NAME     *
+000181*                     stays the default when no PARM is given.  *
+000183*    08/09/2026  KR   The report used to walk forward from the   *
+000184*                     field's earliest run and stop at CTR-MAX-  *
+000185*                     RUNS-TO-PRINT, so once a field built up    *
+000186*                     more than 30 runs the report was           *
+000187*                     permanently stuck on the oldest 30 and     *
+000188*                     never showed anything recent. It now starts*
+000189*                     at the field's latest run and reads        *
+000190*                     backward into a table, then prints the     *
+000191*                     table in date order, so the report always  *
+000192*                     shows the most recent 30 runs.             *
+000193*--------------------------------------------------------------*
+000190
+000200 ENVIRONMENT DIVISION.
+000210 CONFIGURATION SECTION.
+000220 SOURCE-COMPUTER. IBM-Z15.
+000230 OBJECT-COMPUTER. IBM-Z15.
+000240
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT TRNDFILE ASSIGN TO TRNDFILE
+000280         ORGANIZATION IS INDEXED
+000290         ACCESS MODE IS DYNAMIC
+000300         RECORD KEY IS CVS-TREND-KEY
+000310         FILE STATUS IS CTR-TRNDFILE-STATUS.
+000320
+000330     SELECT RPTFILE  ASSIGN TO RPTFILE
+000340         ORGANIZATION IS SEQUENTIAL.
+000350
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380 FD  TRNDFILE.
+000390 COPY CONDVSM.
+000400
+000410 FD  RPTFILE
+000420     RECORDING MODE IS F.
+000430 01  RPT-LINE                      PIC X(80).
+000440
+000450 WORKING-STORAGE SECTION.
+000460 77  CTR-TRNDFILE-STATUS           PIC X(02) VALUE "00".
+000470 77  CTR-TARGET-FIELD-NAME         PIC X(10)
+000480                                    VALUE "CUSTOMER-N".
+000490 77  CTR-EOF-SWITCH                PIC X(01) VALUE "N".
+000500     88 CTR-END-OF-FILE                VALUE "Y".
+000505 77  CTR-FIRST-READ-SWITCH         PIC X(01) VALUE "Y".
+000506     88 CTR-FIRST-READ                 VALUE "Y".
+000520 77  CTR-MAX-RUNS-TO-PRINT         PIC 9(03) COMP VALUE 30.
+000521 77  CTR-HISTORY-COUNT             PIC 9(03) COMP VALUE ZERO.
+000530
+000531*--------------------------------------------------------------*
+000532*  CTR-HISTORY-TABLE holds the target field's runs as they are *
+000533*  read backward from most recent to oldest, so the report can *
+000534*  then print them forward again in date order.  CTR-HIST-IDX  *
+000535*  also doubles as the count of entries collected so far.      *
+000536*--------------------------------------------------------------*
+000537 01  CTR-HISTORY-TABLE.
+000538     05 CTR-HIST-ENTRY         OCCURS 30 TIMES
+000539                                INDEXED BY CTR-HIST-IDX.
+000540         10 CTR-HIST-RUN-DATE      PIC 9(08).
+000541         10 CTR-HIST-VOWEL         PIC 9(07).
+000542         10 CTR-HIST-CONSONANT     PIC 9(07).
+000543         10 CTR-HIST-DIGIT         PIC 9(07).
+000544         10 CTR-HIST-INVALID       PIC 9(07).
+000545
+000546 01  CTR-REPORT-LINE.
+000550     05 CTR-RL-RUN-DATE            PIC 9(08).
+000560     05 FILLER                     PIC X(02).
+000570     05 CTR-RL-VOWEL               PIC ZZZ,ZZ9.
+000580     05 FILLER                     PIC X(02).
+000590     05 CTR-RL-CONSONANT           PIC ZZZ,ZZ9.
+000600     05 FILLER                     PIC X(02).
+000610     05 CTR-RL-DIGIT               PIC ZZZ,ZZ9.
+000620     05 FILLER                     PIC X(02).
+000630     05 CTR-RL-INVALID             PIC ZZZ,ZZ9.
+000640
+000641 LINKAGE SECTION.
+000642*--------------------------------------------------------------*
+000643*  EXEC PARM naming which field's trend history to print, e.g. *
+000644*  PARM='ADDRESS-LI' (see CVS-FIELD-NAME in CONDVSM - a PARM     *
+000645*  longer than 10 bytes is truncated the same way CUSTQUAL       *
+000646*  truncates CVS-FIELD-NAME when it writes the trend record, so *
+000647*  the two line up).  CTR-PARM-LENGTH comes back ZERO when the   *
+000648*  job supplies no PARM, and CTR-TARGET-FIELD-NAME then keeps    *
+000649*  its CUSTOMER-NAME default.                                    *
+000650*--------------------------------------------------------------*
+000651 01  CTR-PARM-LENGTH               PIC S9(04) COMP.
+000652 01  CTR-PARM-DATA                 PIC X(10).
+000653
+000660 PROCEDURE DIVISION USING CTR-PARM-LENGTH
+000661                         CTR-PARM-DATA.
+000670*================================================================*
+000680 0000-MAINLINE.
+000690*================================================================*
+000700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000701     PERFORM 2000-COLLECT-HISTORY THRU 2000-EXIT
+000710         UNTIL CTR-END-OF-FILE
+000720         OR CTR-HISTORY-COUNT >= CTR-MAX-RUNS-TO-PRINT.
+000725     PERFORM 3000-PRINT-HISTORY THRU 3000-EXIT.
+000730     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+000740     STOP RUN.
+000750
+000760*================================================================*
+000770 1000-INITIALIZE.
+000780*================================================================*
+000790     OPEN INPUT TRNDFILE.
+000800     OPEN OUTPUT RPTFILE.
+000805     IF CTR-PARM-LENGTH > ZERO
+000806         MOVE CTR-PARM-DATA TO CTR-TARGET-FIELD-NAME
+000807     END-IF.
+000810     MOVE "TREND REPORT" TO RPT-LINE.
+000820     WRITE RPT-LINE.
+000830     MOVE SPACES TO RPT-LINE.
+000840     WRITE RPT-LINE.
+000850
+000860     MOVE CTR-TARGET-FIELD-NAME TO CVS-FIELD-NAME.
+000870     MOVE 99999999 TO CVS-RUN-DATE.
+000880     START TRNDFILE KEY IS NOT GREATER THAN CVS-TREND-KEY
+000890         INVALID KEY
+000900             MOVE "Y" TO CTR-EOF-SWITCH
+000910     END-START.
+000920 1000-EXIT.
+000930     EXIT.
+000940
+000950*================================================================*
+000960 2000-COLLECT-HISTORY.
+000970*================================================================*
+000971*    The START above positions on the field's most recent run; *
+000972*    the first READ here retrieves that positioned record, and   *
+000973*    every READ after it walks one run further back in time.    *
+000974*--------------------------------------------------------------*
+000980     IF CTR-FIRST-READ
+000981         MOVE "N" TO CTR-FIRST-READ-SWITCH
+000982         READ TRNDFILE RECORD
+000990             AT END
+001000                 MOVE "Y" TO CTR-EOF-SWITCH
+001010         END-READ
+001011     ELSE
+001012         READ TRNDFILE PREVIOUS RECORD
+001013             AT END
+001014                 MOVE "Y" TO CTR-EOF-SWITCH
+001015         END-READ
+001016     END-IF.
+001020     IF NOT CTR-END-OF-FILE
+001030         IF CVS-FIELD-NAME NOT = CTR-TARGET-FIELD-NAME
+001040             MOVE "Y" TO CTR-EOF-SWITCH
+001050         ELSE
+001051             ADD 1 TO CTR-HISTORY-COUNT
+001052             SET CTR-HIST-IDX TO CTR-HISTORY-COUNT
+001053             MOVE CVS-RUN-DATE TO CTR-HIST-RUN-DATE (CTR-HIST-IDX)
+001054             MOVE CVS-VOWEL-COUNT
+001055                 TO CTR-HIST-VOWEL (CTR-HIST-IDX)
+001056             MOVE CVS-CONSONANT-COUNT
+001057                 TO CTR-HIST-CONSONANT (CTR-HIST-IDX)
+001058             MOVE CVS-DIGIT-COUNT
+001059                 TO CTR-HIST-DIGIT (CTR-HIST-IDX)
+001060             MOVE CVS-INVALID-CHAR-COUNT
+001061                 TO CTR-HIST-INVALID (CTR-HIST-IDX)
+001140         END-IF
+001150     END-IF.
+001160 2000-EXIT.
+001170     EXIT.
+001180
+001181*================================================================*
+001182 3000-PRINT-HISTORY.
+001183*================================================================*
+001184     PERFORM 3100-WRITE-HISTORY-LINE THRU 3100-EXIT
+001185         VARYING CTR-HIST-IDX FROM CTR-HISTORY-COUNT BY -1
+001186         UNTIL CTR-HIST-IDX < 1.
+001187 3000-EXIT.
+001188     EXIT.
+001189
+001190*================================================================*
+001191 3100-WRITE-HISTORY-LINE.
+001192*================================================================*
+001193     MOVE CTR-HIST-RUN-DATE (CTR-HIST-IDX) TO CTR-RL-RUN-DATE.
+001194     MOVE CTR-HIST-VOWEL (CTR-HIST-IDX) TO CTR-RL-VOWEL.
+001195     MOVE CTR-HIST-CONSONANT (CTR-HIST-IDX) TO CTR-RL-CONSONANT.
+001196     MOVE CTR-HIST-DIGIT (CTR-HIST-IDX) TO CTR-RL-DIGIT.
+001197     MOVE CTR-HIST-INVALID (CTR-HIST-IDX) TO CTR-RL-INVALID.
+001198     MOVE CTR-REPORT-LINE TO RPT-LINE.
+001199     WRITE RPT-LINE.
+001200 3100-EXIT.
+001201     EXIT.
+001202
+001203*================================================================*
+001210 8000-TERMINATE.
+001211*================================================================*
+001220     CLOSE TRNDFILE.
+001230     CLOSE RPTFILE.
+001240 8000-EXIT.
+001250     EXIT.
