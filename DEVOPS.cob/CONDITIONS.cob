@@ -1,15 +1,113 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CONDITIONS.
-       AUTHOR. KAT RONDINA.
-      *An example program demonstrating the use
-      *condition names (level 88's)
-      *The EVALUATE and PERFORM verbs are also used.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 CHAR          PIC X.
-           88 VOWEL     VALUE "a","e","i","o","u".
-           88 CONSONANT VALUE "b","c","d","f","g","h"
-                         "j" THRU "n","p" THRU "t","v" THRU "z".
-           88 DIGIT     VALUE "0" THRU "9".
-           88 VALIDCHARACTER VALUE "a" THRU "z", "0" THRU "9". 
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CONDITIONS.
+000030 AUTHOR. KAT RONDINA.
+000040 INSTALLATION. DEVOPS4ZOS.
+000050 DATE-WRITTEN. 01/05/2019.
+000060 DATE-COMPILED.
+000070*--------------------------------------------------------------*
+000080*  CONDITIONS classifies a single character using the shop's  *
+000090*  standard VOWEL / CONSONANT / DIGIT / VALIDCHARACTER        *
+000100*  condition-name tests and hands the result back to its      *
+000110*  caller.  It is a field-validation subroutine: every other  *
+000120*  program that needs to know what class a character falls    *
+000130*  into CALLs 'CONDITIONS' once per character instead of      *
+000140*  re-coding the EVALUATE/88-level logic locally.             *
+000150*--------------------------------------------------------------*
+000160*  MODIFICATION HISTORY                                       *
+000170*    01/05/2019  KR   Original demo of 88-level conditions.   *
+000180*    08/09/2026  KR   Converted to a LINKAGE-based subroutine *
+000190*                     so the classification rules can be      *
+000200*                     reused by CONDRVR and other callers.    *
+000205*    08/09/2026  KR   Added EXTENDEDLETTER for the accented    *
+000206*                     Latin letters used on cross-border feeds *
+000207*                     and folded them into VALIDCHARACTER so    *
+000208*                     legitimate international names no       *
+000209*                     longer get rejected.                     *
+000210*--------------------------------------------------------------*
+000220
+000230 ENVIRONMENT DIVISION.
+000240 CONFIGURATION SECTION.
+000250 SOURCE-COMPUTER. IBM-Z15.
+000260 OBJECT-COMPUTER. IBM-Z15.
+000270
+000280 DATA DIVISION.
+000290 WORKING-STORAGE SECTION.
+000300*--------------------------------------------------------------*
+000310*  Working copy of the character being classified, carrying   *
+000320*  the original demo's condition names.                       *
+000330*--------------------------------------------------------------*
+000340 01  CHAR                          PIC X(01).
+000350     88 VOWEL                      VALUE "a","e","i","o","u".
+000360     88 CONSONANT                  VALUE "b","c","d","f","g","h"
+000370                                    "j" THRU "n","p" THRU "t",
+000380                                    "v" THRU "z".
+000390     88 DIGIT                      VALUE "0" THRU "9".
+000395*    International/extended letters (Latin-1 accented range)   *
+000396*    seen on cross-border name and address feeds - e.g. the     *
+000397*    A,E,I,O,U,N,C with acute/grave/circumflex/umlaut/tilde/     *
+000398*    cedilla marks.  Excludes X"D7"/X"F7" (multiply/divide       *
+000399*    signs in that same code-page range, not letters).          *
+000400     88 EXTENDEDLETTER              VALUE X"C0" THRU X"D6",
+000401                                    X"D8" THRU X"DE",
+000402                                    X"DF" THRU X"F6",
+000403                                    X"F8" THRU X"FF".
+000410     88 VALIDCHARACTER             VALUE "a" THRU "z",
+000411                                    "0" THRU "9",
+000412                                    X"C0" THRU X"D6",
+000413                                    X"D8" THRU X"DE",
+000414                                    X"DF" THRU X"F6",
+000415                                    X"F8" THRU X"FF".
+000420
+000430 LINKAGE SECTION.
+000440*--------------------------------------------------------------*
+000450*  CND-CHAR-PARM  - the character to be classified (passed).   *
+000460*  CND-CLASS-CODE - classification returned to the caller.     *
+000470*  CND-VALID-FLAG - Y/N: did the character pass VALIDCHARACTER?*
+000480*--------------------------------------------------------------*
+000490 01  CND-CHAR-PARM                 PIC X(01).
+000500
+000510 01  CND-CLASS-CODE                PIC X(01).
+000520     88 CND-IS-VOWEL               VALUE "V".
+000530     88 CND-IS-CONSONANT           VALUE "C".
+000540     88 CND-IS-DIGIT               VALUE "D".
+000545     88 CND-IS-EXTENDED            VALUE "E".
+000550     88 CND-IS-OTHER               VALUE "O".
+000560
+000570 01  CND-VALID-FLAG                PIC X(01).
+000580     88 CND-VALID                  VALUE "Y".
+000590     88 CND-INVALID                VALUE "N".
+000600
+000610 PROCEDURE DIVISION USING CND-CHAR-PARM
+000620                         CND-CLASS-CODE
+000630                         CND-VALID-FLAG.
+000640*================================================================*
+000650 0000-MAINLINE.
+000660*================================================================*
+000670     PERFORM 1000-CLASSIFY-CHARACTER THRU 1000-EXIT.
+000680     GOBACK.
+000690
+000700*================================================================*
+000710 1000-CLASSIFY-CHARACTER.
+000720*================================================================*
+000730     MOVE CND-CHAR-PARM TO CHAR.
+000740
+000750     EVALUATE TRUE
+000760         WHEN VOWEL
+000770             MOVE "V" TO CND-CLASS-CODE
+000780         WHEN CONSONANT
+000790             MOVE "C" TO CND-CLASS-CODE
+000800         WHEN DIGIT
+000810             MOVE "D" TO CND-CLASS-CODE
+000815         WHEN EXTENDEDLETTER
+000816             MOVE "E" TO CND-CLASS-CODE
+000820         WHEN OTHER
+000830             MOVE "O" TO CND-CLASS-CODE
+000840     END-EVALUATE.
+000850
+000860     IF VALIDCHARACTER
+000870         MOVE "Y" TO CND-VALID-FLAG
+000880     ELSE
+000890         MOVE "N" TO CND-VALID-FLAG
+000900     END-IF.
+000910 1000-EXIT.
+000920     EXIT.
