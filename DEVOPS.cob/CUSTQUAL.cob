@@ -0,0 +1,337 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CUSTQUAL.
+000030 AUTHOR. KAT RONDINA.
+000040 INSTALLATION. DEVOPS4ZOS.
+000050 DATE-WRITTEN. 08/09/2026.
+000060 DATE-COMPILED.
+000070*--------------------------------------------------------------*
+000080*  CUSTQUAL is a full-record data-quality report.  Where       *
+000090*  CONDRVR only ever looks at one chosen field, CUSTQUAL reads  *
+000100*  a customer master record and runs the VOWEL/CONSONANT/       *
+000110*  DIGIT/VALIDCHARACTER-style classification (via CALL          *
+000120*  'CONDITIONS') against every field on the record, printing a  *
+000130*  per-field breakdown of percent-invalid characters so the     *
+000140*  shop can see which fields are the worst offenders for bad    *
+000150*  data.                                                        *
+000160*--------------------------------------------------------------*
+000170*  MODIFICATION HISTORY                                        *
+000180*    08/09/2026  KR   Original program.                        *
+000181*    08/09/2026  KR   Code review fixes: TRNDFILE now opens      *
+000182*                     I-O (falling back to OUTPUT only to load   *
+000183*                     it the first time) instead of OUTPUT every *
+000184*                     run, which was wiping out prior trend      *
+000185*                     history and made the REWRITE in            *
+000186*                     8200-WRITE-TREND-RECORD illegal.  Also     *
+000187*                     added CND-IS-EXTENDED so the accented-     *
+000188*                     letter class CONDITIONS now returns isn't  *
+000189*                     miscounted as CQR-FIELD-OTHER-COUNT.       *
+000190*    08/09/2026  KR   Code review fix: CUS-STATE was missing     *
+000191*                     from CQR-FIELD-TABLE, so the per-field     *
+000192*                     report silently skipped it.  Added as a    *
+000193*                     sixth field entry.                         *
+000194*--------------------------------------------------------------*
+000200
+000210 ENVIRONMENT DIVISION.
+000220 CONFIGURATION SECTION.
+000230 SOURCE-COMPUTER. IBM-Z15.
+000240 OBJECT-COMPUTER. IBM-Z15.
+000250
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280     SELECT CUSTFILE ASSIGN TO CUSTFILE
+000290         ORGANIZATION IS SEQUENTIAL.
+000300
+000310     SELECT RPTFILE  ASSIGN TO RPTFILE
+000320         ORGANIZATION IS SEQUENTIAL.
+000325
+000326     SELECT TRNDFILE ASSIGN TO TRNDFILE
+000327         ORGANIZATION IS INDEXED
+000328         ACCESS MODE IS DYNAMIC
+000329         RECORD KEY IS CVS-TREND-KEY
+000330         FILE STATUS IS CQR-TRNDFILE-STATUS.
+000330
+000340 DATA DIVISION.
+000350 FILE SECTION.
+000360 FD  CUSTFILE
+000370     RECORDING MODE IS F.
+000380 COPY CUSTREC.
+000390
+000400 FD  RPTFILE
+000410     RECORDING MODE IS F.
+000420 01  RPT-LINE                      PIC X(80).
+000425
+000426 FD  TRNDFILE.
+000427 COPY CONDVSM.
+000430
+000440 WORKING-STORAGE SECTION.
+000450*--------------------------------------------------------------*
+000460*  One entry per record field: where it starts/how long it is  *
+000470*  in CUS-RECORD-TEXT, and the running totals for that field.   *
+000480*--------------------------------------------------------------*
+000490 01  CQR-FIELD-TABLE.
+000500     05 CQR-FIELD-ENTRY OCCURS 6 TIMES INDEXED BY CQR-FLD-IDX.
+000510         10 CQR-FIELD-NAME        PIC X(20).
+000520         10 CQR-FIELD-OFFSET      PIC 9(03) COMP.
+000530         10 CQR-FIELD-LENGTH      PIC 9(03) COMP.
+000540         10 CQR-FIELD-TOTAL-CHARS PIC 9(09) COMP.
+000550         10 CQR-FIELD-INVALID-CHARS PIC 9(09) COMP.
+000551         10 CQR-FIELD-VOWEL-COUNT PIC 9(09) COMP.
+000552         10 CQR-FIELD-CONSONANT-COUNT PIC 9(09) COMP.
+000553         10 CQR-FIELD-DIGIT-COUNT PIC 9(09) COMP.
+000553         10 CQR-FIELD-EXTENDED-COUNT PIC 9(09) COMP.
+000554         10 CQR-FIELD-OTHER-COUNT PIC 9(09) COMP.
+000560
+000570 77  CQR-EOF-SWITCH                PIC X(01) VALUE "N".
+000580     88 CQR-END-OF-FILE                VALUE "Y".
+000590 77  CQR-RECORD-COUNT              PIC 9(07) COMP VALUE ZERO.
+000600 77  CQR-CHAR-INDEX                PIC 9(03) COMP.
+000605 77  CQR-CURRENT-OFFSET            PIC 9(03) COMP.
+000610
+000620*--------------------------------------------------------------*
+000630*  Arguments passed to CALL "CONDITIONS".                       *
+000640*--------------------------------------------------------------*
+000650 01  CND-CLASS-CODE                PIC X(01).
+000660     88 CND-IS-VOWEL                   VALUE "V".
+000670     88 CND-IS-CONSONANT               VALUE "C".
+000680     88 CND-IS-DIGIT                   VALUE "D".
+000685     88 CND-IS-EXTENDED                VALUE "E".
+000690     88 CND-IS-OTHER                   VALUE "O".
+000700
+000710 01  CND-VALID-FLAG                PIC X(01).
+000720     88 CND-VALID                      VALUE "Y".
+000730     88 CND-INVALID                    VALUE "N".
+000740
+000750 01  CQR-REPORT-LINE.
+000760     05 CQR-RL-FIELD-NAME          PIC X(20).
+000770     05 CQR-RL-TOTAL-CHARS         PIC ZZZ,ZZZ,ZZ9.
+000780     05 FILLER                     PIC X(02).
+000790     05 CQR-RL-INVALID-CHARS       PIC ZZZ,ZZZ,ZZ9.
+000800     05 FILLER                     PIC X(02).
+000810     05 CQR-RL-PERCENT-INVALID     PIC ZZ9.99.
+000820     05 FILLER                     PIC X(01) VALUE "%".
+000830
+000840 77  CQR-PERCENT-COMPUTED          PIC 9(03)V9(02) COMP-3.
+000845
+000846*--------------------------------------------------------------*
+000847*  Trend-history (VSAM KSDS) controls - see CONDVSM copybook.  *
+000848*--------------------------------------------------------------*
+000849 77  CQR-TRNDFILE-STATUS           PIC X(02) VALUE "00".
+000850 77  CQR-TODAY-DATE                PIC 9(08) VALUE ZERO.
+000850
+000860 PROCEDURE DIVISION.
+000870*================================================================*
+000880 0000-MAINLINE.
+000890*================================================================*
+000900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000910     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+000920         UNTIL CQR-END-OF-FILE.
+000930     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+000940     STOP RUN.
+000950
+000960*================================================================*
+000970 1000-INITIALIZE.
+000980*================================================================*
+000990     OPEN INPUT CUSTFILE.
+001000     OPEN OUTPUT RPTFILE.
+001005     PERFORM 1005-OPEN-TRNDFILE THRU 1005-EXIT.
+001006     ACCEPT CQR-TODAY-DATE FROM DATE YYYYMMDD.
+001010     PERFORM 1050-BUILD-FIELD-TABLE THRU 1050-EXIT.
+001020     PERFORM 1100-READ-CUSTFILE THRU 1100-EXIT.
+001030 1000-EXIT.
+001040     EXIT.
+001041
+001042*================================================================*
+001043 1005-OPEN-TRNDFILE.
+001044*================================================================*
+001045*    TRNDFILE carries trend history across runs, so it has to   *
+001046*    open I-O (OUTPUT would reformat the KSDS and erase every    *
+001047*    prior run's records).  The cluster itself is defined once   *
+001048*    by an IDCAMS DEFINE CLUSTER step ahead of the first-ever    *
+001049*    run - COBOL's OPEN OUTPUT cannot create a VSAM KSDS, it can *
+001050*    only load records into one that is already DEFINEd.         *
+001051     OPEN I-O TRNDFILE.
+001052     IF CQR-TRNDFILE-STATUS NOT = "00"
+001053         DISPLAY "CUSTQUAL: TRNDFILE OPEN I-O FAILED, STATUS="
+001054             CQR-TRNDFILE-STATUS
+001055         CLOSE CUSTFILE
+001056         CLOSE RPTFILE
+001057         MOVE 16 TO RETURN-CODE
+001058         STOP RUN
+001059     END-IF.
+001060 1005-EXIT.
+001061     EXIT.
+001058
+001060*================================================================*
+001070 1050-BUILD-FIELD-TABLE.
+001080*================================================================*
+001090     MOVE "CUSTOMER-ID"         TO CQR-FIELD-NAME (1).
+001100     MOVE 1                    TO CQR-FIELD-OFFSET (1).
+001110     MOVE 10                   TO CQR-FIELD-LENGTH (1).
+001120
+001130     MOVE "CUSTOMER-NAME"       TO CQR-FIELD-NAME (2).
+001140     MOVE 11                   TO CQR-FIELD-OFFSET (2).
+001150     MOVE 30                   TO CQR-FIELD-LENGTH (2).
+001160
+001170     MOVE "ADDRESS-LINE"        TO CQR-FIELD-NAME (3).
+001180     MOVE 41                   TO CQR-FIELD-OFFSET (3).
+001190     MOVE 30                   TO CQR-FIELD-LENGTH (3).
+001200
+001210     MOVE "CITY"                TO CQR-FIELD-NAME (4).
+001220     MOVE 71                   TO CQR-FIELD-OFFSET (4).
+001230     MOVE 15                   TO CQR-FIELD-LENGTH (4).
+001240
+001250     MOVE "ZIP-CODE"            TO CQR-FIELD-NAME (5).
+001260     MOVE 88                   TO CQR-FIELD-OFFSET (5).
+001270     MOVE 8                    TO CQR-FIELD-LENGTH (5).
+001272
+001273     MOVE "STATE"               TO CQR-FIELD-NAME (6).
+001274     MOVE 86                   TO CQR-FIELD-OFFSET (6).
+001275     MOVE 2                    TO CQR-FIELD-LENGTH (6).
+001280
+001290     PERFORM 1060-CLEAR-FIELD-TOTALS THRU 1060-EXIT
+001300         VARYING CQR-FLD-IDX FROM 1 BY 1
+001310         UNTIL CQR-FLD-IDX > 6.
+001320 1050-EXIT.
+001330     EXIT.
+001340
+001350*================================================================*
+001360 1060-CLEAR-FIELD-TOTALS.
+001370*================================================================*
+001380     MOVE ZERO TO CQR-FIELD-TOTAL-CHARS (CQR-FLD-IDX).
+001390     MOVE ZERO TO CQR-FIELD-INVALID-CHARS (CQR-FLD-IDX).
+001391     MOVE ZERO TO CQR-FIELD-VOWEL-COUNT (CQR-FLD-IDX).
+001392     MOVE ZERO TO CQR-FIELD-CONSONANT-COUNT (CQR-FLD-IDX).
+001393     MOVE ZERO TO CQR-FIELD-DIGIT-COUNT (CQR-FLD-IDX).
+001393     MOVE ZERO TO CQR-FIELD-EXTENDED-COUNT (CQR-FLD-IDX).
+001394     MOVE ZERO TO CQR-FIELD-OTHER-COUNT (CQR-FLD-IDX).
+001400 1060-EXIT.
+001410     EXIT.
+001420
+001430*================================================================*
+001440 1100-READ-CUSTFILE.
+001450*================================================================*
+001460     READ CUSTFILE
+001470         AT END
+001480             MOVE "Y" TO CQR-EOF-SWITCH
+001490     END-READ.
+001500 1100-EXIT.
+001510     EXIT.
+001520
+001530*================================================================*
+001540 2000-PROCESS-RECORD.
+001550*================================================================*
+001560     ADD 1 TO CQR-RECORD-COUNT.
+001570     PERFORM 2100-SCAN-FIELD THRU 2100-EXIT
+001580         VARYING CQR-FLD-IDX FROM 1 BY 1
+001590         UNTIL CQR-FLD-IDX > 6.
+001600     PERFORM 1100-READ-CUSTFILE THRU 1100-EXIT.
+001610 2000-EXIT.
+001620     EXIT.
+001630
+001640*================================================================*
+001650 2100-SCAN-FIELD.
+001660*================================================================*
+001670     PERFORM 2110-SCAN-CHARACTER THRU 2110-EXIT
+001680         VARYING CQR-CHAR-INDEX FROM 1 BY 1
+001690         UNTIL CQR-CHAR-INDEX > CQR-FIELD-LENGTH (CQR-FLD-IDX).
+001700 2100-EXIT.
+001710     EXIT.
+001720
+001730*================================================================*
+001740 2110-SCAN-CHARACTER.
+001750*================================================================*
+001755     COMPUTE CQR-CURRENT-OFFSET =
+001756         CQR-FIELD-OFFSET (CQR-FLD-IDX) + CQR-CHAR-INDEX - 1.
+001760     CALL "CONDITIONS" USING
+001770         CUS-RECORD-TEXT (CQR-CURRENT-OFFSET:1)
+001790         CND-CLASS-CODE
+001800         CND-VALID-FLAG.
+001810
+001820     ADD 1 TO CQR-FIELD-TOTAL-CHARS (CQR-FLD-IDX).
+001830     IF CND-INVALID
+001840         ADD 1 TO CQR-FIELD-INVALID-CHARS (CQR-FLD-IDX)
+001850     END-IF.
+001851     EVALUATE TRUE
+001852         WHEN CND-IS-VOWEL
+001853             ADD 1 TO CQR-FIELD-VOWEL-COUNT (CQR-FLD-IDX)
+001854         WHEN CND-IS-CONSONANT
+001855             ADD 1 TO CQR-FIELD-CONSONANT-COUNT (CQR-FLD-IDX)
+001856         WHEN CND-IS-DIGIT
+001857             ADD 1 TO CQR-FIELD-DIGIT-COUNT (CQR-FLD-IDX)
+001857         WHEN CND-IS-EXTENDED
+001857             ADD 1 TO CQR-FIELD-EXTENDED-COUNT (CQR-FLD-IDX)
+001858         WHEN OTHER
+001859             ADD 1 TO CQR-FIELD-OTHER-COUNT (CQR-FLD-IDX)
+001860     END-EVALUATE.
+001860 2110-EXIT.
+001870     EXIT.
+001880
+001890*================================================================*
+001900 8000-TERMINATE.
+001910*================================================================*
+001920     PERFORM 8100-WRITE-REPORT THRU 8100-EXIT.
+001921     PERFORM 8200-WRITE-TREND-RECORD THRU 8200-EXIT
+001922         VARYING CQR-FLD-IDX FROM 1 BY 1
+001923         UNTIL CQR-FLD-IDX > 6.
+001930     CLOSE CUSTFILE.
+001940     CLOSE RPTFILE.
+001941     CLOSE TRNDFILE.
+001950 8000-EXIT.
+001960     EXIT.
+001970
+001980*================================================================*
+001990 8100-WRITE-REPORT.
+002000*================================================================*
+002010     MOVE "CUSTQUAL - PER-FIELD DATA QUALITY REPORT" TO RPT-LINE.
+002020     WRITE RPT-LINE.
+002030     MOVE SPACES TO RPT-LINE.
+002040     WRITE RPT-LINE.
+002050
+002060     PERFORM 8110-WRITE-FIELD-LINE THRU 8110-EXIT
+002070         VARYING CQR-FLD-IDX FROM 1 BY 1
+002080         UNTIL CQR-FLD-IDX > 6.
+002090 8100-EXIT.
+002100     EXIT.
+002110
+002120*================================================================*
+002130 8110-WRITE-FIELD-LINE.
+002140*================================================================*
+002150     MOVE CQR-FIELD-NAME (CQR-FLD-IDX) TO CQR-RL-FIELD-NAME.
+002160     MOVE CQR-FIELD-TOTAL-CHARS (CQR-FLD-IDX)
+002170         TO CQR-RL-TOTAL-CHARS.
+002180     MOVE CQR-FIELD-INVALID-CHARS (CQR-FLD-IDX)
+002190         TO CQR-RL-INVALID-CHARS.
+002200
+002210     IF CQR-FIELD-TOTAL-CHARS (CQR-FLD-IDX) = ZERO
+002220         MOVE ZERO TO CQR-PERCENT-COMPUTED
+002230     ELSE
+002240         COMPUTE CQR-PERCENT-COMPUTED ROUNDED =
+002250             CQR-FIELD-INVALID-CHARS (CQR-FLD-IDX) * 100 /
+002260             CQR-FIELD-TOTAL-CHARS (CQR-FLD-IDX)
+002270     END-IF.
+002280     MOVE CQR-PERCENT-COMPUTED TO CQR-RL-PERCENT-INVALID.
+002290     MOVE CQR-REPORT-LINE TO RPT-LINE.
+002300     WRITE RPT-LINE.
+002310 8110-EXIT.
+002320     EXIT.
+002330
+002340*================================================================*
+002350 8200-WRITE-TREND-RECORD.
+002360*================================================================*
+002370     MOVE CQR-FIELD-NAME (CQR-FLD-IDX) TO CVS-FIELD-NAME.
+002380     MOVE CQR-TODAY-DATE TO CVS-RUN-DATE.
+002390     MOVE CQR-FIELD-VOWEL-COUNT (CQR-FLD-IDX) TO CVS-VOWEL-COUNT.
+002400     MOVE CQR-FIELD-CONSONANT-COUNT (CQR-FLD-IDX)
+002410         TO CVS-CONSONANT-COUNT.
+002420     MOVE CQR-FIELD-DIGIT-COUNT (CQR-FLD-IDX) TO CVS-DIGIT-COUNT.
+002425     MOVE CQR-FIELD-EXTENDED-COUNT (CQR-FLD-IDX)
+002426         TO CVS-EXTENDED-COUNT.
+002430     MOVE CQR-FIELD-OTHER-COUNT (CQR-FLD-IDX) TO CVS-OTHER-COUNT.
+002440     MOVE CQR-FIELD-INVALID-CHARS (CQR-FLD-IDX)
+002450         TO CVS-INVALID-CHAR-COUNT.
+002470     WRITE CVS-TREND-RECORD
+002480         INVALID KEY
+002490             REWRITE CVS-TREND-RECORD
+002500     END-WRITE.
+002510 8200-EXIT.
+002520     EXIT.
