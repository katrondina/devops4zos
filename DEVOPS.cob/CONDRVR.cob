@@ -0,0 +1,766 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CONDRVR.
+000030 AUTHOR. KAT RONDINA.
+000040 INSTALLATION. DEVOPS4ZOS.
+000050 DATE-WRITTEN. 08/09/2026.
+000060 DATE-COMPILED.
+000070*--------------------------------------------------------------*
+000080*  CONDRVR is the batch driver for the CONDITIONS character-  *
+000090*  classification subroutine.  It reads a real input file      *
+000100*  record by record, scans every character of the chosen       *
+000110*  field against the VOWEL/CONSONANT/DIGIT/VALIDCHARACTER      *
+000120*  conditions by CALLing 'CONDITIONS' once per character, and  *
+000130*  prints a summary report of how many characters and how      *
+000140*  many records fell into each class.                          *
+000150*--------------------------------------------------------------*
+000160*  MODIFICATION HISTORY                                        *
+000170*    08/09/2026  KR   Original driver program.                 *
+000175*    08/09/2026  KR   Added REJFILE - characters that fail      *
+000176*                     VALIDCHARACTER are written to a reject/   *
+000177*                     suspense file with key, offending         *
+000178*                     character and reason code.                *
+000179*    08/09/2026  KR   Added CHKFILE checkpoint/restart support  *
+000179*                     - a checkpoint is written every N          *
+000179*                     records so an abended run can restart     *
+000179*                     from the last key and running counts.     *
+000179*    08/09/2026  KR   Added end-of-run control-total and        *
+000179*                     reconciliation report against HSTFILE,   *
+000179*                     the prior run's totals.                  *
+000179*    08/09/2026  KR   Also CALLs CONDRULE for the data-driven  *
+000179*                     CDR-FIELD-TYPE rules table and reports   *
+000179*                     rule violations separately from the      *
+000179*                     CONDITIONS VALIDCHARACTER count.          *
+000179*    08/09/2026  KR   Sets RETURN-CODE (8=out of balance,      *
+000179*                     4=invalid-character spike) so the        *
+000179*                     CONDVAL JCL job stream can COND around    *
+000179*                     downstream steps on a bad run.            *
+000179*    08/09/2026  KR   CONDITIONS now also returns class "E" for *
+000179*                     extended/international letters, counted    *
+000179*                     separately from vowel/consonant/digit/     *
+000179*                     other.  Still-unrecognized characters are  *
+000179*                     tallied by value in CDR-OOR-TABLE and      *
+000179*                     listed on an out-of-range character       *
+000179*                     report for cross-border feed review.      *
+000181*    08/09/2026  KR   Restart fixes from code review: CHKFILE   *
+000182*                     was left open across the re-OPEN on a      *
+000183*                     first-ever run; REJFILE now gets the same  *
+000184*                     probe-and-branch restart handling as       *
+000185*                     CHKFILE/HSTFILE instead of an unconditional*
+000186*                     OPEN OUTPUT that discarded prior rejects   *
+000187*                     on a restart; CDR-EXTENDED-COUNT now      *
+000188*                     round-trips through the checkpoint and     *
+000189*                     history records like the other counters;  *
+000190*                     and the out-of-range table reports how    *
+000191*                     many distinct characters it had to drop    *
+000192*                     once it filled up instead of staying       *
+000193*                     silent about them.                         *
+000194*    08/09/2026  KR   Second round of restart fixes: CHKFILE     *
+000195*                     now carries a completion marker so a clean *
+000196*                     finish last night is not replayed as a     *
+000197*                     restart tonight; REJFILE's open decision   *
+000198*                     now rides on that same restart switch      *
+000199*                     instead of REJFILE's own permanent         *
+000200*                     existence; a restart now verifies the      *
+000201*                     checkpoint's last key against the input    *
+000202*                     file instead of trusting a bare record     *
+000203*                     count; and CDR-RULE-VIOLATION-COUNT now    *
+000204*                     round-trips through the checkpoint like    *
+000205*                     the other counters.                        *
+000180*--------------------------------------------------------------*
+000190
+000200 ENVIRONMENT DIVISION.
+000210 CONFIGURATION SECTION.
+000220 SOURCE-COMPUTER. IBM-Z15.
+000230 OBJECT-COMPUTER. IBM-Z15.
+000240
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT INFILE  ASSIGN TO INFILE
+000280         ORGANIZATION IS SEQUENTIAL.
+000290
+000300     SELECT RPTFILE ASSIGN TO RPTFILE
+000310         ORGANIZATION IS SEQUENTIAL.
+000315
+000316     SELECT OPTIONAL REJFILE ASSIGN TO REJFILE
+000317         ORGANIZATION IS SEQUENTIAL
+000318         FILE STATUS IS CDR-REJFILE-STATUS.
+000319     SELECT OPTIONAL CHKFILE ASSIGN TO CHKFILE
+000320         ORGANIZATION IS SEQUENTIAL
+000321         FILE STATUS IS CDR-CHKFILE-STATUS.
+000322
+000323     SELECT OPTIONAL HSTFILE ASSIGN TO HSTFILE
+000324         ORGANIZATION IS SEQUENTIAL
+000325         FILE STATUS IS CDR-HSTFILE-STATUS.
+000326
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000350 FD  INFILE
+000360     RECORDING MODE IS F.
+000370 COPY CONDREC.
+000380
+000390 FD  RPTFILE
+000400     RECORDING MODE IS F.
+000410 01  RPT-LINE                      PIC X(80).
+000415
+000416 FD  REJFILE
+000417     RECORDING MODE IS F.
+000418 COPY CONDREJ.
+000419
+000419 FD  CHKFILE
+000419     RECORDING MODE IS F.
+000419 COPY CONDCHK.
+000419
+000419 FD  HSTFILE
+000419     RECORDING MODE IS F.
+000419 COPY CONDHST.
+000420
+000430 WORKING-STORAGE SECTION.
+000440*--------------------------------------------------------------*
+000450*  Standalone switches and counters.                           *
+000460*--------------------------------------------------------------*
+000470 77  CDR-EOF-SWITCH                PIC X(01) VALUE "N".
+000480     88 CDR-END-OF-FILE                VALUE "Y".
+000490
+000500 77  CDR-CHAR-INDEX                PIC 9(02) COMP.
+000510 77  CDR-RECORD-COUNT              PIC 9(07) COMP VALUE ZERO.
+000520 77  CDR-VOWEL-COUNT               PIC 9(07) COMP VALUE ZERO.
+000530 77  CDR-CONSONANT-COUNT           PIC 9(07) COMP VALUE ZERO.
+000540 77  CDR-DIGIT-COUNT               PIC 9(07) COMP VALUE ZERO.
+000545 77  CDR-EXTENDED-COUNT            PIC 9(07) COMP VALUE ZERO.
+000550 77  CDR-OTHER-COUNT               PIC 9(07) COMP VALUE ZERO.
+000560 77  CDR-INVALID-CHAR-COUNT        PIC 9(07) COMP VALUE ZERO.
+000570 77  CDR-INVALID-RECORD-COUNT      PIC 9(07) COMP VALUE ZERO.
+000575 77  CDR-REJECT-COUNT              PIC 9(07) COMP VALUE ZERO.
+000580 77  CDR-RECORD-HAD-INVALID-SW     PIC X(01) VALUE "N".
+000590     88 CDR-RECORD-HAD-INVALID         VALUE "Y".
+000591
+000592*--------------------------------------------------------------*
+000593*  Restart / checkpoint controls.  A checkpoint record is      *
+000594*  written to CHKFILE every CDR-CHECKPOINT-INTERVAL records so  *
+000595*  a re-run after an abend can skip back to the last key and    *
+000596*  running counts instead of reprocessing the whole file.       *
+000597*--------------------------------------------------------------*
+000598 77  CDR-CHKFILE-STATUS            PIC X(02) VALUE "00".
+000598 77  CDR-REJFILE-STATUS            PIC X(02) VALUE "00".
+000599 77  CDR-CHK-EOF-SWITCH            PIC X(01) VALUE "N".
+000600 77  CDR-FOUND-CHECKPOINT-SW       PIC X(01) VALUE "N".
+000601     88 CDR-FOUND-CHECKPOINT           VALUE "Y".
+000602 77  CDR-RESTART-SWITCH            PIC X(01) VALUE "N".
+000603     88 CDR-IS-RESTART                 VALUE "Y".
+000604 77  CDR-RESTART-TARGET-COUNT      PIC 9(07) COMP VALUE ZERO.
+000604 77  CDR-CHECKPOINT-LAST-KEY       PIC X(10) VALUE SPACES.
+000605 77  CDR-SKIP-INDEX                PIC 9(07) COMP VALUE ZERO.
+000606 77  CDR-CHECKPOINT-INTERVAL       PIC 9(07) COMP VALUE 1000.
+000607 77  CDR-CHECKPOINT-REMAINDER      PIC 9(07) COMP VALUE ZERO.
+000608 77  CDR-CHECKPOINT-QUOTIENT       PIC 9(07) COMP VALUE ZERO.
+000609
+000609*--------------------------------------------------------------*
+000609*  End-of-run control-total and reconciliation working-storage.*
+000609*--------------------------------------------------------------*
+000609 77  CDR-HSTFILE-STATUS            PIC X(02) VALUE "00".
+000609 77  CDR-HST-FOUND-SW              PIC X(01) VALUE "N".
+000609     88 CDR-HST-FOUND                  VALUE "Y".
+000609 77  CDR-TODAY-DATE                 PIC 9(08) VALUE ZERO.
+000609 77  CDR-CLASSIFIED-CHAR-TOTAL      PIC 9(08) COMP VALUE ZERO.
+000609 77  CDR-EXPECTED-CHAR-TOTAL        PIC 9(08) COMP VALUE ZERO.
+000609 77  CDR-PRIOR-INVALID-THRESHOLD    PIC 9(09)V9(02) COMP-3
+000609                                    VALUE ZERO.
+000609
+000609*--------------------------------------------------------------*
+000609*  Arguments passed to CALL "CONDRULE" for the data-driven      *
+000609*  field-type rules table (see CONDTAB).                       *
+000609*--------------------------------------------------------------*
+000609 77  CTL-VALID-FLAG                PIC X(01).
+000609     88 CTL-VALID                      VALUE "Y".
+000609     88 CTL-INVALID                    VALUE "N".
+000609 77  CDR-RULE-VIOLATION-COUNT       PIC 9(07) COMP VALUE ZERO.
+000609 77  CDR-RETURN-CODE                PIC 9(02) COMP VALUE ZERO.
+000600
+000601*--------------------------------------------------------------*
+000602*  Out-of-range character tracking.  A character that is not    *
+000603*  vowel, consonant, digit, or extended/international letter    *
+000604*  (CND-IS-OTHER) is truly out of range for a cross-border       *
+000605*  feed.  CDR-OOR-TABLE keeps a running tally of each distinct   *
+000606*  out-of-range byte value seen, up to CDR-OOR-MAX-ENTRIES, so   *
+000607*  the end-of-run report can show which characters are turning   *
+000608*  up instead of just a single combined count.                   *
+000609*--------------------------------------------------------------*
+000610 77  CDR-OOR-MAX-ENTRIES           PIC 9(02) COMP VALUE 20.
+000611 77  CDR-OOR-ENTRY-COUNT           PIC 9(02) COMP VALUE ZERO.
+000612 77  CDR-OOR-FOUND-SW              PIC X(01) VALUE "N".
+000613     88 CDR-OOR-FOUND                   VALUE "Y".
+000614*    Out-of-range characters seen after CDR-OOR-TABLE filled up  *
+000614*    - counted (not individually tracked) so the report can say  *
+000614*    some were dropped instead of silently omitting them.        *
+000614 77  CDR-OOR-OVERFLOW-COUNT        PIC 9(07) COMP VALUE ZERO.
+000615
+000616 01  CDR-OOR-TABLE.
+000617     05 CDR-OOR-ENTRY OCCURS 20 TIMES INDEXED BY CDR-OOR-IDX.
+000618         10 CDR-OOR-CHAR           PIC X(01).
+000619         10 CDR-OOR-COUNT          PIC 9(07) COMP VALUE ZERO.
+000610 01  CDR-REPORT-LINE.
+000620     05 CDR-RL-LABEL               PIC X(30).
+000630     05 CDR-RL-COUNT               PIC ZZZ,ZZZ,ZZ9.
+000632
+000633 01  CDR-OOR-REPORT-LINE.
+000634     05 FILLER                     PIC X(20) VALUE
+000634         "  OUT-OF-RANGE CHAR ".
+000634     05 CDR-ORL-CHAR               PIC X(01).
+000634     05 FILLER                     PIC X(08) VALUE "  COUNT ".
+000634     05 CDR-ORL-COUNT              PIC ZZZ,ZZ9.
+000635
+000636*--------------------------------------------------------------*
+000637*  Arguments passed to CALL "CONDITIONS" - see CONDITIONS.cob   *
+000638*  LINKAGE SECTION for the field definitions they mirror.       *
+000639*--------------------------------------------------------------*
+000640 01  CND-CLASS-CODE                PIC X(01).
+000641     88 CND-IS-VOWEL                   VALUE "V".
+000642     88 CND-IS-CONSONANT               VALUE "C".
+000643     88 CND-IS-DIGIT                   VALUE "D".
+000643     88 CND-IS-EXTENDED                VALUE "E".
+000644     88 CND-IS-OTHER                   VALUE "O".
+000645
+000646 01  CND-VALID-FLAG                PIC X(01).
+000647     88 CND-VALID                      VALUE "Y".
+000648     88 CND-INVALID                    VALUE "N".
+000649
+000650 LINKAGE SECTION.
+000660*                  (none - CONDRVR is the top-level program)
+000670
+000680 PROCEDURE DIVISION.
+000690*================================================================*
+000700 0000-MAINLINE.
+000710*================================================================*
+000720     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000730     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+000740         UNTIL CDR-END-OF-FILE.
+000750     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+000755     MOVE CDR-RETURN-CODE TO RETURN-CODE.
+000760     STOP RUN.
+000770
+000780*================================================================*
+000790 1000-INITIALIZE.
+000800*================================================================*
+000810     OPEN INPUT INFILE.
+000820     OPEN OUTPUT RPTFILE.
+000826     PERFORM 1050-CHECK-FOR-RESTART THRU 1050-EXIT.
+000825     PERFORM 1045-OPEN-REJFILE THRU 1045-EXIT.
+000827     IF CDR-IS-RESTART
+000828         PERFORM 1060-SKIP-PROCESSED-RECORD THRU 1060-EXIT
+000829             VARYING CDR-SKIP-INDEX FROM 1 BY 1
+000830             UNTIL CDR-SKIP-INDEX > CDR-RESTART-TARGET-COUNT
+000831                 OR CDR-END-OF-FILE
+000832         PERFORM 1065-VERIFY-RESTART-KEY THRU 1065-EXIT
+000832     END-IF.
+000830     PERFORM 1100-READ-INFILE THRU 1100-EXIT.
+000840 1000-EXIT.
+000850     EXIT.
+000851
+000851*================================================================*
+000851 1045-OPEN-REJFILE.
+000851*================================================================*
+000851*    Code review fix: REJFILE's JCL disposition keeps the        *
+000851*    dataset cataloged permanently, so probing REJFILE's own     *
+000851*    existence (as before) always found it after night 1 and     *
+000851*    treated every run as a restart, piling up rejects forever.  *
+000851*    REJFILE now follows CHKFILE's own restart determination -   *
+000851*    extend on a genuine abend restart, reset for a fresh day.   *
+000851*    Code review fix: CDR-REJFILE-STATUS was declared but never  *
+000851*    tested, unlike CHKFILE/HSTFILE - a failed OPEN went         *
+000851*    undetected and the run carried on writing no rejects at     *
+000851*    all.  Now checked the same way 1065-VERIFY-RESTART-KEY      *
+000851*    aborts on a bad CHKFILE condition.                          *
+000851     IF CDR-IS-RESTART
+000851         OPEN EXTEND REJFILE
+000851     ELSE
+000851         OPEN OUTPUT REJFILE
+000851     END-IF.
+000851     IF CDR-REJFILE-STATUS NOT = "00"
+000851         MOVE "** REJFILE OPEN FAILED - RUN ABORTED **"
+000851             TO RPT-LINE
+000851         WRITE RPT-LINE
+000851         CLOSE INFILE
+000851         CLOSE RPTFILE
+000851         CLOSE CHKFILE
+000851         MOVE 12 TO RETURN-CODE
+000851         STOP RUN
+000851     END-IF.
+000851 1045-EXIT.
+000851     EXIT.
+000851
+000852*================================================================*
+000853 1050-CHECK-FOR-RESTART.
+000854*================================================================*
+000855     OPEN INPUT CHKFILE.
+000856     IF CDR-CHKFILE-STATUS = "00"
+000857         PERFORM 1055-READ-LAST-CHECKPOINT THRU 1055-EXIT
+000858             UNTIL CDR-CHK-EOF-SWITCH = "Y"
+000859         IF CDR-FOUND-CHECKPOINT AND CDK-RUN-INCOMPLETE
+000860             MOVE "Y" TO CDR-RESTART-SWITCH
+000861             MOVE CDK-LAST-KEY TO CDR-CHECKPOINT-LAST-KEY
+000862             MOVE CDK-RECORD-COUNT TO CDR-RESTART-TARGET-COUNT
+000863             MOVE CDK-VOWEL-COUNT TO CDR-VOWEL-COUNT
+000864             MOVE CDK-CONSONANT-COUNT TO CDR-CONSONANT-COUNT
+000865             MOVE CDK-DIGIT-COUNT TO CDR-DIGIT-COUNT
+000865             MOVE CDK-EXTENDED-COUNT TO CDR-EXTENDED-COUNT
+000866             MOVE CDK-OTHER-COUNT TO CDR-OTHER-COUNT
+000867             MOVE CDK-INVALID-CHAR-COUNT TO
+000867                 CDR-INVALID-CHAR-COUNT
+000868             MOVE CDK-INVALID-RECORD-COUNT TO
+000868                 CDR-INVALID-RECORD-COUNT
+000869             MOVE CDK-REJECT-COUNT TO CDR-REJECT-COUNT
+000869             MOVE CDK-RULE-VIOLATION-COUNT TO
+000869                 CDR-RULE-VIOLATION-COUNT
+000870             MOVE CDK-RECORD-COUNT TO CDR-RECORD-COUNT
+000870         END-IF
+000871         CLOSE CHKFILE
+000872         IF CDR-IS-RESTART
+000872             OPEN EXTEND CHKFILE
+000872         ELSE
+000872             OPEN OUTPUT CHKFILE
+000872         END-IF
+000873     ELSE
+000873         CLOSE CHKFILE
+000874         OPEN OUTPUT CHKFILE
+000875     END-IF.
+000876 1050-EXIT.
+000877     EXIT.
+000878
+000879*================================================================*
+000880 1055-READ-LAST-CHECKPOINT.
+000881*================================================================*
+000882     READ CHKFILE
+000883         AT END
+000884             MOVE "Y" TO CDR-CHK-EOF-SWITCH
+000885         NOT AT END
+000886             MOVE "Y" TO CDR-FOUND-CHECKPOINT-SW
+000887     END-READ.
+000888 1055-EXIT.
+000889     EXIT.
+000890
+000891*================================================================*
+000892 1060-SKIP-PROCESSED-RECORD.
+000893*================================================================*
+000894     READ INFILE
+000895         AT END
+000896             MOVE "Y" TO CDR-EOF-SWITCH
+000897     END-READ.
+000898 1060-EXIT.
+000899     EXIT.
+000899
+000899*================================================================*
+000899 1065-VERIFY-RESTART-KEY.
+000899*================================================================*
+000899*    Code review fix: the checkpoint's last key was being        *
+000899*    restored but never checked against anything.  A restart     *
+000899*    that skips CDR-RESTART-TARGET-COUNT records is only safe if *
+000899*    today's input file is the same file the checkpoint was      *
+000899*    taken against - verify that the record the skip landed on   *
+000899*    is the one the checkpoint says it should be, and abort      *
+000899*    rather than silently process against the wrong file.        *
+000899     IF CDR-END-OF-FILE
+000899         OR CDR-RECORD-KEY NOT = CDR-CHECKPOINT-LAST-KEY
+000899         MOVE "** RESTART KEY MISMATCH - CHECKPOINT DOES NOT"
+000899             TO RPT-LINE
+000899         WRITE RPT-LINE
+000899         MOVE "   MATCH TODAY'S INPUT FILE - RUN ABORTED **"
+000899             TO RPT-LINE
+000899         WRITE RPT-LINE
+000899         CLOSE INFILE
+000899         CLOSE RPTFILE
+000899         CLOSE REJFILE
+000899         CLOSE CHKFILE
+000899         MOVE 12 TO RETURN-CODE
+000899         STOP RUN
+000899     END-IF.
+000899 1065-EXIT.
+000899     EXIT.
+000860
+000870*================================================================*
+000880 1100-READ-INFILE.
+000890*================================================================*
+000900     READ INFILE
+000910         AT END
+000920             MOVE "Y" TO CDR-EOF-SWITCH
+000930     END-READ.
+000940 1100-EXIT.
+000950     EXIT.
+000960
+000970*================================================================*
+000980 2000-PROCESS-RECORD.
+000990*================================================================*
+001000     ADD 1 TO CDR-RECORD-COUNT.
+001010     MOVE "N" TO CDR-RECORD-HAD-INVALID-SW.
+001020     PERFORM 2100-SCAN-CHARACTER THRU 2100-EXIT
+001030         VARYING CDR-CHAR-INDEX FROM 1 BY 1
+001040         UNTIL CDR-CHAR-INDEX > 30.
+001050     IF CDR-RECORD-HAD-INVALID
+001060         ADD 1 TO CDR-INVALID-RECORD-COUNT
+001070     END-IF.
+001072     DIVIDE CDR-RECORD-COUNT BY CDR-CHECKPOINT-INTERVAL
+001073         GIVING CDR-CHECKPOINT-QUOTIENT
+001074         REMAINDER CDR-CHECKPOINT-REMAINDER.
+001075     IF CDR-CHECKPOINT-REMAINDER = ZERO
+001076         PERFORM 2200-WRITE-CHECKPOINT-RECORD THRU 2200-EXIT
+001077     END-IF.
+001080     PERFORM 1100-READ-INFILE THRU 1100-EXIT.
+001090 2000-EXIT.
+001100     EXIT.
+001110
+001120*================================================================*
+001130 2100-SCAN-CHARACTER.
+001140*================================================================*
+001141*    Code review fix: CDR-VALIDATE-FIELD is a fixed 30-byte      *
+001142*    field, but most real values (e.g. a 9-digit ID) are much    *
+001143*    shorter than that, left-justified and space-padded to fill  *
+001144*    it.  Space was never a VALIDCHARACTER, so every trailing    *
+001145*    pad byte used to count as an invalid character and write    *
+001146*    its own reject record - flooding REJFILE with padding       *
+001147*    instead of real bad data.  Space still falls through to     *
+001148*    CND-IS-OTHER below and is still counted there, so the       *
+001149*    classified-character control total (8150) still ties to     *
+001150*    records x 30, but a space no longer tallies as out-of-      *
+001151*    range, is no longer treated as an invalid character, and    *
+001152*    no longer writes a reject record or rule-violation count.   *
+001153     CALL "CONDITIONS" USING CDR-VALIDATE-FIELD (CDR-CHAR-INDEX:1)
+001160                             CND-CLASS-CODE
+001170                             CND-VALID-FLAG.
+001180
+001190     EVALUATE TRUE
+001200         WHEN CND-IS-VOWEL
+001210             ADD 1 TO CDR-VOWEL-COUNT
+001220         WHEN CND-IS-CONSONANT
+001230             ADD 1 TO CDR-CONSONANT-COUNT
+001240         WHEN CND-IS-DIGIT
+001250             ADD 1 TO CDR-DIGIT-COUNT
+001255         WHEN CND-IS-EXTENDED
+001256             ADD 1 TO CDR-EXTENDED-COUNT
+001260         WHEN OTHER
+001270             ADD 1 TO CDR-OTHER-COUNT
+001275             IF CDR-VALIDATE-FIELD (CDR-CHAR-INDEX:1) NOT = SPACE
+001276                 PERFORM 2120-TALLY-OUT-OF-RANGE THRU 2120-EXIT
+001277             END-IF
+001280     END-EVALUATE.
+001290
+001300     IF CND-INVALID
+001301         AND CDR-VALIDATE-FIELD (CDR-CHAR-INDEX:1) NOT = SPACE
+001310         ADD 1 TO CDR-INVALID-CHAR-COUNT
+001320         MOVE "Y" TO CDR-RECORD-HAD-INVALID-SW
+001325         PERFORM 2110-WRITE-REJECT-RECORD THRU 2110-EXIT
+001330     END-IF.
+001331
+001332     CALL "CONDRULE" USING CDR-FIELD-TYPE
+001333                          CDR-VALIDATE-FIELD (CDR-CHAR-INDEX:1)
+001334                          CTL-VALID-FLAG.
+001335     IF CTL-INVALID
+001336         AND CDR-VALIDATE-FIELD (CDR-CHAR-INDEX:1) NOT = SPACE
+001337         ADD 1 TO CDR-RULE-VIOLATION-COUNT
+001338     END-IF.
+001340 2100-EXIT.
+001350     EXIT.
+001352
+001353*================================================================*
+001354 2110-WRITE-REJECT-RECORD.
+001355*================================================================*
+001356     MOVE CDR-RECORD-KEY           TO CDJ-RECORD-KEY.
+001357     MOVE CDR-FIELD-TYPE           TO CDJ-FIELD-TYPE.
+001358     MOVE CDR-CHAR-INDEX           TO CDJ-CHAR-POSITION.
+001359     MOVE CDR-VALIDATE-FIELD (CDR-CHAR-INDEX:1)
+001360                                   TO CDJ-OFFENDING-CHAR.
+001361     MOVE "INVC"                   TO CDJ-REASON-CODE.
+001362     WRITE CDJ-REJECT-RECORD.
+001363     ADD 1 TO CDR-REJECT-COUNT.
+001364 2110-EXIT.
+001365     EXIT.
+001366
+001367*================================================================*
+001368 2120-TALLY-OUT-OF-RANGE.
+001369*================================================================*
+001370     MOVE "N" TO CDR-OOR-FOUND-SW.
+001371     SET CDR-OOR-IDX TO 1.
+001372     SEARCH CDR-OOR-ENTRY
+001373         AT END
+001374             CONTINUE
+001375         WHEN CDR-OOR-IDX <= CDR-OOR-ENTRY-COUNT
+001376             AND CDR-OOR-CHAR (CDR-OOR-IDX) =
+001377                 CDR-VALIDATE-FIELD (CDR-CHAR-INDEX:1)
+001378             MOVE "Y" TO CDR-OOR-FOUND-SW
+001379     END-SEARCH.
+001379
+001380     IF CDR-OOR-FOUND
+001381         ADD 1 TO CDR-OOR-COUNT (CDR-OOR-IDX)
+001382     ELSE
+001383         IF CDR-OOR-ENTRY-COUNT < CDR-OOR-MAX-ENTRIES
+001384             ADD 1 TO CDR-OOR-ENTRY-COUNT
+001385             MOVE CDR-VALIDATE-FIELD (CDR-CHAR-INDEX:1) TO
+001386                 CDR-OOR-CHAR (CDR-OOR-ENTRY-COUNT)
+001387             MOVE 1 TO CDR-OOR-COUNT (CDR-OOR-ENTRY-COUNT)
+001387         ELSE
+001387             ADD 1 TO CDR-OOR-OVERFLOW-COUNT
+001388         END-IF
+001389     END-IF.
+001390 2120-EXIT.
+001391     EXIT.
+001392
+001393*================================================================*
+001394 2200-WRITE-CHECKPOINT-RECORD.
+001373*================================================================*
+001374     MOVE CDR-RECORD-KEY TO CDK-LAST-KEY.
+001375     MOVE CDR-RECORD-COUNT TO CDK-RECORD-COUNT.
+001376     MOVE CDR-VOWEL-COUNT TO CDK-VOWEL-COUNT.
+001377     MOVE CDR-CONSONANT-COUNT TO CDK-CONSONANT-COUNT.
+001378     MOVE CDR-DIGIT-COUNT TO CDK-DIGIT-COUNT.
+001378     MOVE CDR-EXTENDED-COUNT TO CDK-EXTENDED-COUNT.
+001379     MOVE CDR-OTHER-COUNT TO CDK-OTHER-COUNT.
+001380     MOVE CDR-INVALID-CHAR-COUNT TO
+001380         CDK-INVALID-CHAR-COUNT.
+001381     MOVE CDR-INVALID-RECORD-COUNT TO
+001381         CDK-INVALID-RECORD-COUNT.
+001382     MOVE CDR-REJECT-COUNT TO CDK-REJECT-COUNT.
+001382     MOVE CDR-RULE-VIOLATION-COUNT TO CDK-RULE-VIOLATION-COUNT.
+001382     MOVE "N" TO CDK-RUN-COMPLETE-SW.
+001383     WRITE CDK-CHECKPOINT-RECORD.
+001384 2200-EXIT.
+001385     EXIT.
+001380
+001380*================================================================*
+001381 8000-TERMINATE.
+001390*================================================================*
+001400     PERFORM 8100-WRITE-REPORT THRU 8100-EXIT.
+001405     PERFORM 8150-WRITE-RECONCILIATION THRU 8150-EXIT.
+001406     PERFORM 8190-WRITE-COMPLETION-MARKER THRU 8190-EXIT.
+001410     CLOSE INFILE.
+001420     CLOSE RPTFILE.
+001425     CLOSE REJFILE.
+001426     CLOSE CHKFILE.
+001430 8000-EXIT.
+001440     EXIT.
+001441
+001442*================================================================*
+001443 8190-WRITE-COMPLETION-MARKER.
+001444*================================================================*
+001445*    Write one last checkpoint record flagged CDK-RUN-COMPLETE-SW*
+001446*    = "Y" so 1050-CHECK-FOR-RESTART can tell a clean finish     *
+001447*    apart from an abend and not replay tonight's run as a       *
+001448*    restart of last night's.                                    *
+001449     MOVE CDR-RECORD-KEY TO CDK-LAST-KEY.
+001450     MOVE CDR-RECORD-COUNT TO CDK-RECORD-COUNT.
+001451     MOVE CDR-VOWEL-COUNT TO CDK-VOWEL-COUNT.
+001452     MOVE CDR-CONSONANT-COUNT TO CDK-CONSONANT-COUNT.
+001453     MOVE CDR-DIGIT-COUNT TO CDK-DIGIT-COUNT.
+001454     MOVE CDR-EXTENDED-COUNT TO CDK-EXTENDED-COUNT.
+001455     MOVE CDR-OTHER-COUNT TO CDK-OTHER-COUNT.
+001456     MOVE CDR-INVALID-CHAR-COUNT TO CDK-INVALID-CHAR-COUNT.
+001457     MOVE CDR-INVALID-RECORD-COUNT TO
+001457         CDK-INVALID-RECORD-COUNT.
+001458     MOVE CDR-REJECT-COUNT TO CDK-REJECT-COUNT.
+001459     MOVE CDR-RULE-VIOLATION-COUNT TO CDK-RULE-VIOLATION-COUNT.
+001460     MOVE "Y" TO CDK-RUN-COMPLETE-SW.
+001461     WRITE CDK-CHECKPOINT-RECORD.
+001462 8190-EXIT.
+001463     EXIT.
+001450
+001460*================================================================*
+001470 8100-WRITE-REPORT.
+001480*================================================================*
+001490     MOVE "CONDRVR - CHARACTER VALIDATION SUMMARY" TO RPT-LINE.
+001500     WRITE RPT-LINE.
+001510     MOVE SPACES TO RPT-LINE.
+001520     WRITE RPT-LINE.
+001530
+001540     MOVE "RECORDS READ" TO CDR-RL-LABEL.
+001550     MOVE CDR-RECORD-COUNT TO CDR-RL-COUNT.
+001560     MOVE CDR-REPORT-LINE TO RPT-LINE.
+001570     WRITE RPT-LINE.
+001580
+001590     MOVE "RECORDS WITH INVALID CHARACTERS" TO CDR-RL-LABEL.
+001600     MOVE CDR-INVALID-RECORD-COUNT TO CDR-RL-COUNT.
+001610     MOVE CDR-REPORT-LINE TO RPT-LINE.
+001620     WRITE RPT-LINE.
+001630
+001640     MOVE "VOWEL CHARACTERS" TO CDR-RL-LABEL.
+001650     MOVE CDR-VOWEL-COUNT TO CDR-RL-COUNT.
+001660     MOVE CDR-REPORT-LINE TO RPT-LINE.
+001670     WRITE RPT-LINE.
+001680
+001690     MOVE "CONSONANT CHARACTERS" TO CDR-RL-LABEL.
+001700     MOVE CDR-CONSONANT-COUNT TO CDR-RL-COUNT.
+001710     MOVE CDR-REPORT-LINE TO RPT-LINE.
+001720     WRITE RPT-LINE.
+001730
+001740     MOVE "DIGIT CHARACTERS" TO CDR-RL-LABEL.
+001750     MOVE CDR-DIGIT-COUNT TO CDR-RL-COUNT.
+001760     MOVE CDR-REPORT-LINE TO RPT-LINE.
+001770     WRITE RPT-LINE.
+001775
+001776     MOVE "EXTENDED/INTERNATIONAL LETTERS" TO CDR-RL-LABEL.
+001777     MOVE CDR-EXTENDED-COUNT TO CDR-RL-COUNT.
+001778     MOVE CDR-REPORT-LINE TO RPT-LINE.
+001779     WRITE RPT-LINE.
+001780
+001790     MOVE "OTHER CHARACTERS" TO CDR-RL-LABEL.
+001800     MOVE CDR-OTHER-COUNT TO CDR-RL-COUNT.
+001810     MOVE CDR-REPORT-LINE TO RPT-LINE.
+001820     WRITE RPT-LINE.
+001830
+001840     MOVE "INVALID CHARACTERS" TO CDR-RL-LABEL.
+001850     MOVE CDR-INVALID-CHAR-COUNT TO CDR-RL-COUNT.
+001860     MOVE CDR-REPORT-LINE TO RPT-LINE.
+001870     WRITE RPT-LINE.
+001875
+001876     MOVE "RECORDS WRITTEN TO REJECT FILE" TO CDR-RL-LABEL.
+001877     MOVE CDR-REJECT-COUNT TO CDR-RL-COUNT.
+001878     MOVE CDR-REPORT-LINE TO RPT-LINE.
+001879     WRITE RPT-LINE.
+001879     MOVE "FIELD-TYPE RULE VIOLATIONS (CONDTAB)" TO CDR-RL-LABEL.
+001879     MOVE CDR-RULE-VIOLATION-COUNT TO CDR-RL-COUNT.
+001879     MOVE CDR-REPORT-LINE TO RPT-LINE.
+001879     WRITE RPT-LINE.
+001879     PERFORM 8180-WRITE-OOR-REPORT THRU 8180-EXIT.
+001880 8100-EXIT.
+001890     EXIT.
+001891
+001941*================================================================*
+001942 8180-WRITE-OOR-REPORT.
+001943*================================================================*
+001944     MOVE SPACES TO RPT-LINE.
+001945     WRITE RPT-LINE.
+001946     IF CDR-OOR-ENTRY-COUNT = ZERO
+001947         MOVE "NO OUT-OF-RANGE CHARACTERS ENCOUNTERED" TO RPT-LINE
+001948         WRITE RPT-LINE
+001949     ELSE
+001950         MOVE "OUT-OF-RANGE CHARACTER FREQUENCY" TO RPT-LINE
+001951         WRITE RPT-LINE
+001952         PERFORM 8185-WRITE-OOR-LINE THRU 8185-EXIT
+001953             VARYING CDR-OOR-IDX FROM 1 BY 1
+001954             UNTIL CDR-OOR-IDX > CDR-OOR-ENTRY-COUNT
+001954         IF CDR-OOR-OVERFLOW-COUNT > ZERO
+001954             MOVE CDR-OOR-OVERFLOW-COUNT TO CDR-RL-COUNT
+001954             MOVE "ADDL OOR CHARS NOT SHOWN"
+001954                 TO CDR-RL-LABEL
+001954             MOVE CDR-REPORT-LINE TO RPT-LINE
+001954             WRITE RPT-LINE
+001954         END-IF
+001955     END-IF.
+001956 8180-EXIT.
+001957     EXIT.
+001958
+001959*================================================================*
+001960 8185-WRITE-OOR-LINE.
+001961*================================================================*
+001962     MOVE CDR-OOR-CHAR (CDR-OOR-IDX) TO CDR-ORL-CHAR.
+001963     MOVE CDR-OOR-COUNT (CDR-OOR-IDX) TO CDR-ORL-COUNT.
+001964     MOVE CDR-OOR-REPORT-LINE TO RPT-LINE.
+001965     WRITE RPT-LINE.
+001966 8185-EXIT.
+001967     EXIT.
+001968
+001969*================================================================*
+001894 8150-WRITE-RECONCILIATION.
+001894*================================================================*
+001895     ADD CDR-VOWEL-COUNT CDR-CONSONANT-COUNT CDR-DIGIT-COUNT
+001896         CDR-EXTENDED-COUNT CDR-OTHER-COUNT
+001897         GIVING CDR-CLASSIFIED-CHAR-TOTAL.
+001897     MULTIPLY CDR-RECORD-COUNT BY 30
+001898         GIVING CDR-EXPECTED-CHAR-TOTAL.
+001899
+001900     MOVE SPACES TO RPT-LINE.
+001901     WRITE RPT-LINE.
+001902     MOVE "CONTROL TOTAL RECONCILIATION" TO RPT-LINE.
+001903     WRITE RPT-LINE.
+001904
+001905     MOVE "CHARACTERS CLASSIFIED (V+C+D+E+O)" TO CDR-RL-LABEL.
+001906     MOVE CDR-CLASSIFIED-CHAR-TOTAL TO CDR-RL-COUNT.
+001907     MOVE CDR-REPORT-LINE TO RPT-LINE.
+001908     WRITE RPT-LINE.
+001909
+001910     MOVE "CHARACTERS EXPECTED (RECS X 30)" TO CDR-RL-LABEL.
+001911     MOVE CDR-EXPECTED-CHAR-TOTAL TO CDR-RL-COUNT.
+001912     MOVE CDR-REPORT-LINE TO RPT-LINE.
+001913     WRITE RPT-LINE.
+001914
+001915     IF CDR-CLASSIFIED-CHAR-TOTAL = CDR-EXPECTED-CHAR-TOTAL
+001916         MOVE "CLASSIFICATION TOTAL TIES - OK" TO RPT-LINE
+001917     ELSE
+001918         MOVE "** CLASSIFICATION TOTAL OUT OF BALANCE **"
+001919             TO RPT-LINE
+001919         MOVE 8 TO CDR-RETURN-CODE
+001920     END-IF.
+001921     WRITE RPT-LINE.
+001922
+001923     IF CDR-REJECT-COUNT = CDR-INVALID-CHAR-COUNT
+001924         MOVE "REJECT COUNT TIES TO INVALID CHARS - OK"
+001925             TO RPT-LINE
+001926     ELSE
+001927         MOVE "** REJECT COUNT OUT OF BALANCE **" TO RPT-LINE
+001927         MOVE 8 TO CDR-RETURN-CODE
+001928     END-IF.
+001929     WRITE RPT-LINE.
+001930
+001931     PERFORM 8160-COMPARE-TO-PRIOR-RUN THRU 8160-EXIT.
+001932     PERFORM 8170-SAVE-RUN-HISTORY THRU 8170-EXIT.
+001933 8150-EXIT.
+001934     EXIT.
+001935
+001936*================================================================*
+001937 8160-COMPARE-TO-PRIOR-RUN.
+001938*================================================================*
+001939     OPEN INPUT HSTFILE.
+001940     IF CDR-HSTFILE-STATUS = "00"
+001940         READ HSTFILE
+001940             NOT AT END
+001940                 MOVE "Y" TO CDR-HST-FOUND-SW
+001940         END-READ
+001941         CLOSE HSTFILE
+001942     ELSE
+001943         CLOSE HSTFILE
+001944     END-IF.
+001945
+001946     IF NOT CDR-HST-FOUND
+001947         MOVE "NO PRIOR RUN HISTORY AVAILABLE TO COMPARE"
+001948             TO RPT-LINE
+001949         WRITE RPT-LINE
+001950     ELSE
+001951         MOVE "PRIOR RUN INVALID CHARACTERS" TO CDR-RL-LABEL
+001952         MOVE CHS-INVALID-CHAR-COUNT TO CDR-RL-COUNT
+001953         MOVE CDR-REPORT-LINE TO RPT-LINE
+001954         WRITE RPT-LINE
+001955         COMPUTE CDR-PRIOR-INVALID-THRESHOLD =
+001956             CHS-INVALID-CHAR-COUNT * 1.5
+001957         IF CDR-INVALID-CHAR-COUNT > CDR-PRIOR-INVALID-THRESHOLD
+001958             AND CHS-INVALID-CHAR-COUNT > ZERO
+001959             MOVE "** WARNING - INVALID CHARACTER VOLUME UP"
+001960                 TO RPT-LINE
+001961             WRITE RPT-LINE
+001962             MOVE "   MORE THAN 50 PERCENT OVER PRIOR RUN **"
+001963                 TO RPT-LINE
+001963             WRITE RPT-LINE
+001963             IF CDR-RETURN-CODE < 4
+001963                 MOVE 4 TO CDR-RETURN-CODE
+001963             END-IF
+001964         END-IF
+001965     END-IF.
+001966 8160-EXIT.
+001967     EXIT.
+001968
+001969*================================================================*
+001970 8170-SAVE-RUN-HISTORY.
+001971*================================================================*
+001972     ACCEPT CDR-TODAY-DATE FROM DATE YYYYMMDD.
+001973     MOVE CDR-TODAY-DATE TO CHS-RUN-DATE.
+001974     MOVE CDR-RECORD-COUNT TO CHS-RECORD-COUNT.
+001975     MOVE CDR-VOWEL-COUNT TO CHS-VOWEL-COUNT.
+001976     MOVE CDR-CONSONANT-COUNT TO CHS-CONSONANT-COUNT.
+001977     MOVE CDR-DIGIT-COUNT TO CHS-DIGIT-COUNT.
+001977     MOVE CDR-EXTENDED-COUNT TO CHS-EXTENDED-COUNT.
+001978     MOVE CDR-OTHER-COUNT TO CHS-OTHER-COUNT.
+001979     MOVE CDR-INVALID-CHAR-COUNT TO
+001979         CHS-INVALID-CHAR-COUNT.
+001980     MOVE CDR-INVALID-RECORD-COUNT TO
+001980         CHS-INVALID-RECORD-COUNT.
+001981     MOVE CDR-REJECT-COUNT TO CHS-REJECT-COUNT.
+001982     OPEN OUTPUT HSTFILE.
+001983     WRITE CHS-HISTORY-RECORD.
+001984     CLOSE HSTFILE.
+001985 8170-EXIT.
+001986     EXIT.
